@@ -0,0 +1,137 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | DOWNTIME / ORDER RECONCILIATION BATCH JOB
+      *    REQUEST 001 - COMPARES EVERY RSO ORDER'S DELIVERY DATE
+      *    AGAINST THE CURRENT CAM DOWNTIME FILE AND LISTS EVERY ORDER
+      *    THAT NOW FALLS INSIDE A DOWNTIME PERIOD. RUN NIGHTLY BY THE
+      *    JOB SCHEDULER, AND ALSO CALLED BY CAM STRAIGHT AFTER A
+      *    DOWNTIME RECORD IS ADDED OR EDITED (SEE CAM.cbl
+      *    WRITE-SINGLE-DOWNTIME-PARA / GENERATE-RECURRING-DOWNTIME-PARA
+      *    / EDIT-MENU-PARA) SO A WIDENED CLOSURE IS CAUGHT THE SAME
+      *    DAY IT IS KEYED IN, NOT JUST ON THE NEXT OVERNIGHT RUN.
+      ******************************************************************
+      *    ENGLISH LANGUAGE | V1.0 | 08.02.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMRECON.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORD-ID
+               FILE STATUS IS WS-ORDER-STATUS.
+
+           SELECT DOWNTIME-FILE ASSIGN TO "DOWNTIME.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-ID
+               FILE STATUS IS WS-DOWNTIME-STATUS.
+
+           SELECT CONFLICT-FILE ASSIGN TO "CONFLICTS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFLICT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+           COPY ORDERREC.
+
+       FD  DOWNTIME-FILE.
+           COPY DOWNTIME.
+
+      *    REVIEW FIXES | CONFLICTREC.cpy WAS ADDED FOR THIS FILE BACK
+      *    IN REQUEST 001 BUT NEVER ACTUALLY COPYBOOKED IN - THE FD USED
+      *    AN AD-HOC X(80) LINE INSTEAD. WIRE IT IN FOR REAL.
+       FD  CONFLICT-FILE.
+           COPY CONFLICTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ORDER-STATUS                 PIC XX.
+       01  WS-DOWNTIME-STATUS              PIC XX.
+       01  WS-CONFLICT-STATUS              PIC XX.
+       01  WS-CONFLICT                     PIC X VALUE "N".
+           88  WS-HAS-CONFLICT              VALUE "Y".
+       01  WS-CONFLICT-DT-ID               PIC 9(6).
+       01  WS-CONFLICT-DT-START            PIC 9(8).
+       01  WS-CONFLICT-DT-END              PIC 9(8).
+       01  WS-CONFLICT-COUNT               PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN INPUT ORDER-FILE
+           OPEN INPUT DOWNTIME-FILE
+           OPEN OUTPUT CONFLICT-FILE
+           IF WS-ORDER-STATUS = "05" OR WS-ORDER-STATUS = "35"
+               DISPLAY "NO ORDERS ON FILE - NOTHING TO RECONCILE"
+           ELSE
+      *        REVIEW FIXES | CAM.cbl CAN STILL HAVE DOWNTIME-FILE OPEN
+      *        WHEN IT CALLS THIS PROGRAM - IF THE OPEN ABOVE FAILED FOR
+      *        ANY REASON OTHER THAN "FILE DOESN'T EXIST YET", ABORT
+      *        INSTEAD OF SCANNING AN UNOPENED FILE.
+               IF WS-DOWNTIME-STATUS NOT = "00"
+                   AND WS-DOWNTIME-STATUS NOT = "05"
+                   AND WS-DOWNTIME-STATUS NOT = "35"
+                   DISPLAY "DOWNTIME FILE COULD NOT BE OPENED (STATUS "
+                       WS-DOWNTIME-STATUS ") - RECONCILIATION ABORTED"
+               ELSE
+                   PERFORM RECONCILE-ORDERS-PARA
+               END-IF
+           END-IF
+           CLOSE ORDER-FILE
+           CLOSE DOWNTIME-FILE
+           CLOSE CONFLICT-FILE
+           DISPLAY "RECONCILIATION COMPLETE - CONFLICTS FOUND: "
+               WS-CONFLICT-COUNT
+      *    REVIEW FIXES | GOBACK (NOT STOP RUN) SO CAM.cbl'S
+      *    CALL-CAMRECON-PARA GETS CONTROL BACK INSTEAD OF THE WHOLE
+      *    RUN UNIT EXITING; GOBACK STILL ENDS THE PROGRAM CLEANLY WHEN
+      *    CAMRECON IS THE OUTERMOST PROGRAM IN THE NIGHTLY BATCH RUN.
+           GOBACK.
+
+       RECONCILE-ORDERS-PARA.
+           PERFORM UNTIL WS-ORDER-STATUS NOT = "00"
+               READ ORDER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END PERFORM CHECK-ORDER-AGAINST-DOWNTIMES-PARA
+               END-READ
+           END-PERFORM.
+
+      *    REVIEW FIXES | AN ORDER CAN FALL INSIDE MORE THAN ONE
+      *    DOWNTIME PERIOD - WRITE ONE CONFLICT-RECORD PER MATCHING
+      *    DOWNTIME INSTEAD OF OVERWRITING WS-CONFLICT-DT-* ON EVERY
+      *    MATCH AND ONLY REPORTING THE LAST ONE SCANNED.
+       CHECK-ORDER-AGAINST-DOWNTIMES-PARA.
+           MOVE "N" TO WS-CONFLICT
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF ORD-DELIVERY-DATE >= DT-START-DATE
+                           AND (DT-END-DATE = 0 OR
+                                ORD-DELIVERY-DATE <= DT-END-DATE)
+                           SET WS-HAS-CONFLICT TO TRUE
+                           MOVE DT-ID          TO WS-CONFLICT-DT-ID
+                           MOVE DT-START-DATE  TO WS-CONFLICT-DT-START
+                           MOVE DT-END-DATE    TO WS-CONFLICT-DT-END
+                           PERFORM WRITE-CONFLICT-LINE-PARA
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       WRITE-CONFLICT-LINE-PARA.
+           MOVE ORD-ID               TO CNF-ORDER-ID
+           MOVE ORD-SCHOOL-ID        TO CNF-SCHOOL-ID
+           MOVE ORD-DELIVERY-DATE    TO CNF-DELIVERY-DATE
+           MOVE WS-CONFLICT-DT-ID    TO CNF-DOWNTIME-ID
+           MOVE WS-CONFLICT-DT-START TO CNF-DOWNTIME-START-DATE
+           MOVE WS-CONFLICT-DT-END   TO CNF-DOWNTIME-END-DATE
+           WRITE CONFLICT-RECORD
+           ADD 1 TO WS-CONFLICT-COUNT.
