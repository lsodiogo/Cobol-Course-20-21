@@ -0,0 +1,184 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | DOWNTIME ARCHIVE BATCH JOB
+      *    REQUEST 008 - MOVES DOWNTIME RECORDS WHOSE END DATE IS MORE
+      *    THAN A YEAR IN THE PAST OUT OF THE LIVE DOWNTIME FILE AND
+      *    INTO A SEPARATE ARCHIVE FILE, KEEPING CAM'S VIEW/SEARCH
+      *    SCREENS FAST. CHECKPOINTED SO AN INTERRUPTED RUN RESUMES
+      *    FROM THE LAST PROCESSED ID INSTEAD OF STARTING OVER.
+      ******************************************************************
+      *    ENGLISH LANGUAGE | V1.0 | 08.02.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAMARCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOWNTIME-FILE ASSIGN TO "DOWNTIME.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-ID
+               FILE STATUS IS WS-DOWNTIME-STATUS.
+
+           SELECT ARCHIVE-FILE ASSIGN TO "DOWNTIMEARCH.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ARC-ID
+               FILE STATUS IS WS-ARCHIVE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CAMARCH.CKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOWNTIME-FILE.
+           COPY DOWNTIME.
+
+       FD  ARCHIVE-FILE.
+       01  ARCHIVE-RECORD.
+           05  ARC-ID                     PIC 9(6).
+           05  ARC-START-DATE             PIC 9(8).
+           05  ARC-START-TIME             PIC 9(4).
+           05  ARC-END-DATE               PIC 9(8).
+           05  ARC-END-TIME               PIC 9(4).
+           05  ARC-DESCRIPTION            PIC X(60).
+           05  ARC-RECURRING-GROUP        PIC 9(6).
+
+       FD  CHECKPOINT-FILE.
+           COPY ARCHCKPT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DOWNTIME-STATUS              PIC XX.
+       01  WS-ARCHIVE-STATUS               PIC XX.
+       01  WS-CHECKPOINT-STATUS            PIC XX.
+       01  WS-LAST-KEY                     PIC 9(6) VALUE 0.
+       01  WS-TODAY                        PIC 9(8).
+       01  WS-CUTOFF-DATE                  PIC 9(8).
+       01  WS-CUTOFF-INT                   PIC S9(9) COMP.
+       01  WS-PROCESSED-COUNT              PIC 9(6) VALUE 0.
+       01  WS-ARCHIVED-COUNT               PIC 9(6) VALUE 0.
+       01  WS-SKIPPED-COUNT                PIC 9(6) VALUE 0.
+       01  WS-CHECKPOINT-EVERY             PIC 9(4) VALUE 50.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM READ-CHECKPOINT-PARA
+           PERFORM COMPUTE-CUTOFF-DATE-PARA
+      *    REVIEW FIXES | DOWNTIME-FILE'S OPEN HAD NO STATUS-35 HANDLING,
+      *    UNLIKE ARCHIVE-FILE'S OPEN TWO LINES BELOW AND EVERY OTHER
+      *    PROGRAM IN THIS SYSTEM - A FIRST-EVER RUN WITH NO DOWNTIME.DAT
+      *    ON DISK YET WOULD HAVE ABORTED INSTEAD OF STARTING CLEAN.
+           OPEN I-O DOWNTIME-FILE
+           IF WS-DOWNTIME-STATUS = "35"
+               CLOSE DOWNTIME-FILE
+               OPEN OUTPUT DOWNTIME-FILE
+               CLOSE DOWNTIME-FILE
+               OPEN I-O DOWNTIME-FILE
+           END-IF
+           OPEN I-O ARCHIVE-FILE
+           IF WS-ARCHIVE-STATUS = "35"
+               CLOSE ARCHIVE-FILE
+               OPEN OUTPUT ARCHIVE-FILE
+               CLOSE ARCHIVE-FILE
+               OPEN I-O ARCHIVE-FILE
+           END-IF
+           PERFORM ARCHIVE-OLD-DOWNTIMES-PARA
+           CLOSE DOWNTIME-FILE
+           CLOSE ARCHIVE-FILE
+           PERFORM WRITE-COMPLETE-CHECKPOINT-PARA
+           DISPLAY "ARCHIVE JOB COMPLETE - RECORDS ARCHIVED: "
+               WS-ARCHIVED-COUNT
+           IF WS-SKIPPED-COUNT > 0
+               DISPLAY "ALREADY-ARCHIVED RECORDS SKIPPED ON RESTART: "
+                   WS-SKIPPED-COUNT
+           END-IF
+           STOP RUN.
+
+      *    REQUEST 008 - RESUME POINT. ONLY HONOURED WHEN THE LAST RUN
+      *    WAS LEFT MID-FLIGHT (ACK-IN-PROGRESS); A RUN THAT FINISHED
+      *    NORMALLY (ACK-COMPLETE) STARTS THE NEXT SWEEP FROM RECORD
+      *    ONE AGAIN SO DOWNTIMES THAT CROSSED THE ONE-YEAR LINE SINCE
+      *    THE LAST SWEEP ARE STILL PICKED UP.
+       READ-CHECKPOINT-PARA.
+           MOVE 0 TO WS-LAST-KEY
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+                   NOT AT END
+                       IF ACK-IN-PROGRESS
+                           MOVE ACK-LAST-KEY TO WS-LAST-KEY
+                       END-IF
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       COMPUTE-CUTOFF-DATE-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           COMPUTE WS-CUTOFF-INT =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) - 366
+           MOVE FUNCTION DATE-OF-INTEGER(WS-CUTOFF-INT)
+               TO WS-CUTOFF-DATE.
+
+       ARCHIVE-OLD-DOWNTIMES-PARA.
+           MOVE WS-LAST-KEY TO DT-ID
+           START DOWNTIME-FILE KEY IS GREATER THAN DT-ID
+               INVALID KEY MOVE "10" TO WS-DOWNTIME-STATUS
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END PERFORM PROCESS-ONE-DOWNTIME-PARA
+               END-READ
+           END-PERFORM.
+
+       PROCESS-ONE-DOWNTIME-PARA.
+           IF DT-END-DATE NOT = 0 AND DT-END-DATE < WS-CUTOFF-DATE
+               MOVE DT-ID              TO ARC-ID
+               MOVE DT-START-DATE      TO ARC-START-DATE
+               MOVE DT-START-TIME      TO ARC-START-TIME
+               MOVE DT-END-DATE        TO ARC-END-DATE
+               MOVE DT-END-TIME        TO ARC-END-TIME
+               MOVE DT-DESCRIPTION     TO ARC-DESCRIPTION
+               MOVE DT-RECURRING-GROUP TO ARC-RECURRING-GROUP
+      *        REVIEW FIXES | A RESTART CAN RE-REACH A RECORD ALREADY
+      *        ARCHIVED IN A PRIOR RUN (UP TO WS-CHECKPOINT-EVERY
+      *        RECORDS REPROCESSED SINCE THE LAST SAVED CHECKPOINT) -
+      *        ON A DUPLICATE ARC-ID, SKIP THE DELETE INSTEAD OF
+      *        LOSING THE LIVE DOWNTIME RECORD FROM BOTH FILES.
+               WRITE ARCHIVE-RECORD
+                   INVALID KEY
+                       DISPLAY "DOWNTIME " DT-ID
+                           " ALREADY ARCHIVED - SKIPPING DELETE"
+                       ADD 1 TO WS-SKIPPED-COUNT
+                   NOT INVALID KEY
+                       DELETE DOWNTIME-FILE RECORD
+                       ADD 1 TO WS-ARCHIVED-COUNT
+               END-WRITE
+               MOVE DT-ID TO WS-LAST-KEY
+           ELSE
+               MOVE DT-ID TO WS-LAST-KEY
+           END-IF
+           ADD 1 TO WS-PROCESSED-COUNT
+           IF FUNCTION MOD(WS-PROCESSED-COUNT, WS-CHECKPOINT-EVERY) = 0
+               PERFORM WRITE-PROGRESS-CHECKPOINT-PARA
+           END-IF.
+
+      *    REQUEST 008 - PERIODIC CHECKPOINT SO A LARGE RUN THAT DIES
+      *    PARTWAY THROUGH PICKS UP RIGHT AFTER THE LAST RECORD SAVED.
+       WRITE-PROGRESS-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-KEY TO ACK-LAST-KEY
+           SET ACK-IN-PROGRESS TO TRUE
+           WRITE ARCHIVE-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       WRITE-COMPLETE-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-LAST-KEY TO ACK-LAST-KEY
+           SET ACK-COMPLETE TO TRUE
+           WRITE ARCHIVE-CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
