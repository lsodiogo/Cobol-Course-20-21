@@ -0,0 +1,810 @@
+      ******************************************************************
+      *    LAB | SECOND PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | CALENDAR MANAGEMENT
+      ******************************************************************
+      *    ENGLISH LANGUAGE | V0.9 | IN UPDATE | 08.02.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DOWNTIME-FILE ASSIGN TO "DOWNTIME.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-ID
+               FILE STATUS IS WS-DOWNTIME-STATUS.
+
+      *    REQUEST 006 - AUDIT TRAIL FOR DOWNTIME EDITS/DELETES.
+           SELECT AUDIT-FILE ASSIGN TO "DTAUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DOWNTIME-FILE.
+           COPY DOWNTIME.
+
+       FD  AUDIT-FILE.
+           COPY DTAUDIT.
+
+       WORKING-STORAGE SECTION.
+           COPY CAMCONSTANTS.
+
+       01  WS-DOWNTIME-STATUS             PIC XX.
+       01  WS-AUDIT-STATUS                PIC XX.
+       01  WS-NOW-TIMESTAMP               PIC 9(14).
+       01  WS-EXIT-FLAG                   PIC X VALUE "N".
+           88  WS-EXIT                    VALUE "Y".
+       01  WS-MENU-OPTION                 PIC 9.
+       01  WS-SUB-OPTION                  PIC 9.
+       01  WS-YN                          PIC X.
+       01  WS-NEXT-ID                     PIC 9(6) VALUE 0.
+
+      *    REVIEW FIXES | DOWNTIME REGISTRATION VALIDATION MUST
+      *    ACTUALLY BLOCK THE WRITE INSTEAD OF JUST DISPLAYING AN
+      *    ERROR AND CONTINUING.
+       01  WS-DOWNTIME-VALID-FLAG         PIC X VALUE "Y".
+           88  WS-DOWNTIME-IS-VALID        VALUE "Y".
+
+      *    REVIEW FIXES | EDIT-MENU-PARA MUST VALIDATE THE NEWLY
+      *    ACCEPTED VALUE BEFORE REWRITE-ING IT, THE SAME WAY THE
+      *    REGISTER FLOW ALREADY DOES.
+       01  WS-EDIT-VALID-FLAG             PIC X VALUE "Y".
+           88  WS-EDIT-IS-VALID            VALUE "Y".
+
+       01  WS-REP-DATE                    PIC X(8).
+       01  WS-REP-TIME                    PIC X(6).
+       01  WS-REP-PAGE                    PIC 9(2) VALUE 1.
+
+       01  WS-WORK-INT                    PIC S9(9) COMP.
+       01  WS-START-INT                   PIC S9(9) COMP.
+       01  WS-END-INT                     PIC S9(9) COMP.
+       01  WS-UNTIL-INT                   PIC S9(9) COMP.
+       01  WS-TEST-RESULT                 PIC S9(2) COMP.
+       01  WS-GROUP-ID                    PIC 9(6).
+       01  WS-GEN-COUNT                   PIC 9(4) VALUE 0.
+       01  WS-SKIP-COUNT                  PIC 9(4) VALUE 0.
+       01  WS-OCC-DATE                    PIC 9(8).
+       01  WS-OCC-TIME                    PIC 9(4).
+       01  WS-OCC-CONFLICT-FLAG           PIC X VALUE "N".
+           88  WS-OCC-HAS-CONFLICT        VALUE "Y".
+
+       01  WS-FIELDS.
+           05  WS-ID                      PIC 9(6).
+           05  WS-START-DATE              PIC 9(8).
+           05  WS-START-TIME              PIC 9(4).
+           05  WS-END-DATE                PIC 9(8).
+           05  WS-END-TIME                PIC 9(4).
+           05  WS-DESCRIPTION             PIC X(60).
+           05  WS-RECURRING               PIC X.
+               88  WS-IS-RECURRING        VALUE "Y" "y".
+           05  WS-RECUR-UNTIL             PIC 9(8).
+
+       01  WS-EDIT-FIELD                  PIC X(60).
+       01  WS-EDIT-OLD-VALUE              PIC X(60).
+       01  WS-EDIT-NEW-VALUE              PIC X(60).
+
+      *    REQUEST 004 - DATE-RANGE SEARCH WORK FIELDS.
+       01  WS-RANGE-START                 PIC 9(8).
+       01  WS-RANGE-END                   PIC 9(8).
+       01  WS-RANGE-FOUND                 PIC X VALUE "N".
+           88  WS-RANGE-HAS-MATCH         VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INITIALIZATION-PARA
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU-PARA
+               PERFORM EVALUATE-MENU-PARA
+           END-PERFORM
+           PERFORM TERMINATION-PARA
+           STOP RUN.
+
+       INITIALIZATION-PARA.
+           OPEN I-O DOWNTIME-FILE
+           IF WS-DOWNTIME-STATUS = "35"
+               CLOSE DOWNTIME-FILE
+               OPEN OUTPUT DOWNTIME-FILE
+               CLOSE DOWNTIME-FILE
+               OPEN I-O DOWNTIME-FILE
+           END-IF
+           PERFORM FIND-NEXT-ID-PARA.
+
+       TERMINATION-PARA.
+           CLOSE DOWNTIME-FILE.
+
+       DISPLAY-MENU-PARA.
+           DISPLAY MAIN-TEXT
+           DISPLAY OPTION-REGISTER1
+           DISPLAY OPTION-VIEW2
+           DISPLAY OPTION-EDIT3
+           DISPLAY OPTION-DELETE4
+           DISPLAY OPTION-SEARCH
+           DISPLAY OPTION-EXIT5
+           DISPLAY ACCEPT-OPTION
+           ACCEPT WS-MENU-OPTION.
+
+       EVALUATE-MENU-PARA.
+           EVALUATE WS-MENU-OPTION
+               WHEN 1 PERFORM REGISTER-DOWNTIME-PARA
+               WHEN 2 PERFORM VIEW-DOWNTIME-PARA
+               WHEN 3 PERFORM EDIT-DOWNTIME-PARA
+               WHEN 4 PERFORM DELETE-DOWNTIME-PARA
+               WHEN 5 PERFORM SEARCH-CALENDAR-PARA
+               WHEN 6 SET WS-EXIT TO TRUE
+               WHEN OTHER DISPLAY OPTION-ERROR
+           END-EVALUATE.
+
+       FIND-NEXT-ID-PARA.
+           MOVE 0 TO WS-NEXT-ID
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF DT-ID > WS-NEXT-ID
+                           MOVE DT-ID TO WS-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           ADD 1 TO WS-NEXT-ID.
+
+      ******************************************************************
+      *    OPTION 1 - REGISTER DOWNTIME (INCLUDING RECURRING - REQ 000)
+      ******************************************************************
+       REGISTER-DOWNTIME-PARA.
+           SET WS-DOWNTIME-IS-VALID TO TRUE
+           DISPLAY REGISTER-TEXT
+           MOVE WS-NEXT-ID TO WS-ID
+           DISPLAY REGISTER-TEXT-ID
+           DISPLAY WS-ID
+           DISPLAY INSTRUCTIONS-DATE
+           PERFORM ACCEPT-START-DATE-TIME-PARA
+           PERFORM ACCEPT-END-DATE-TIME-PARA
+           DISPLAY INSTRUCTIONS-DESCRIPTION
+           DISPLAY REGISTER-TEXT-DESCRIPTION
+           ACCEPT WS-DESCRIPTION
+           PERFORM VALIDATE-DESCRIPTION-PARA
+
+           DISPLAY INSTRUCTIONS-RECURRING
+           DISPLAY REGISTER-TEXT-RECURRING
+           ACCEPT WS-RECURRING
+
+      *    REVIEW FIXES | AN OUT-OF-RANGE Y/N ANSWER HERE USED TO FALL
+      *    THROUGH TO THE NON-RECURRING PATH SILENTLY (88 WS-IS-
+      *    RECURRING ONLY MATCHES "Y"/"y") - FLAG IT LIKE EVERY OTHER
+      *    Y/N PROMPT IN THIS PROGRAM DOES.
+           IF WS-RECURRING NOT = "Y" AND WS-RECURRING NOT = "y"
+               AND WS-RECURRING NOT = "N" AND WS-RECURRING NOT = "n"
+               DISPLAY INVALID-OPTION
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF
+
+      *    REVIEW FIXES | CHECK-EXISTENT-DOWNTIME-PARA ONLY GUARDS THE
+      *    SINGLE, NON-RECURRING PATH NOW - RUNNING IT UNCONDITIONALLY
+      *    RIGHT AFTER THE START DATE/TIME USED TO ABORT THE WHOLE
+      *    RECURRING REGISTRATION ON A WEEK-1 CLASH, BEFORE
+      *    GENERATE-RECURRING-DOWNTIME-PARA'S OWN PER-OCCURRENCE CHECK
+      *    (CHECK-OCCURRENCE-EXISTENT-PARA) EVER GOT A CHANCE TO SKIP
+      *    JUST THAT ONE WEEK AND KEEP THE OTHERS.
+           IF WS-IS-RECURRING
+               PERFORM ACCEPT-RECUR-UNTIL-PARA
+           ELSE
+               PERFORM CHECK-EXISTENT-DOWNTIME-PARA
+           END-IF
+
+           IF NOT WS-DOWNTIME-IS-VALID
+               DISPLAY DOWNTIME-ABORTED
+           ELSE
+               DISPLAY MESSAGE-SAVE
+               ACCEPT WS-YN
+               EVALUATE TRUE
+                   WHEN WS-YN = "Y" OR WS-YN = "y"
+                       IF WS-IS-RECURRING
+                           PERFORM GENERATE-RECURRING-DOWNTIME-PARA
+                           DISPLAY WS-GEN-COUNT
+                           DISPLAY MESSAGE-RECURRING-SAVE
+                           IF WS-SKIP-COUNT > 0
+                               DISPLAY WS-SKIP-COUNT
+                               DISPLAY RECUR-OCCURRENCES-SKIPPED-SUMMARY
+                           END-IF
+                       ELSE
+                           PERFORM WRITE-SINGLE-DOWNTIME-PARA
+                           DISPLAY MESSAGE-WRITE-YES
+                       END-IF
+                   WHEN WS-YN = "N" OR WS-YN = "n"
+                       DISPLAY MESSAGE-WRITE-NO
+                   WHEN OTHER
+                       DISPLAY INVALID-OPTION
+               END-EVALUATE
+           END-IF.
+
+       ACCEPT-START-DATE-TIME-PARA.
+           DISPLAY REGISTER-TEXT-DATE
+           ACCEPT WS-START-DATE
+           MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-START-DATE)
+               TO WS-TEST-RESULT
+           IF WS-TEST-RESULT NOT = 0
+               DISPLAY INVALID-DATE
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF
+           DISPLAY INSTRUCTIONS-TIME
+           ACCEPT WS-START-TIME
+           IF WS-START-TIME > 2359
+               DISPLAY INVALID-TIME
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF.
+
+      *    REVIEW FIXES | EXISTENT-DATE WAS DECLARED BUT NEVER CHECKED -
+      *    REJECT A NEW DOWNTIME THAT STARTS AT THE EXACT SAME DATE/TIME
+      *    AS ONE ALREADY ON FILE.
+       CHECK-EXISTENT-DOWNTIME-PARA.
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF DT-START-DATE = WS-START-DATE
+                           AND DT-START-TIME = WS-START-TIME
+                           DISPLAY EXISTENT-DATE
+                           MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       ACCEPT-END-DATE-TIME-PARA.
+           DISPLAY REGISTER-TEXT-DATE1
+           DISPLAY INSTRUCTIONS2-DATE
+           ACCEPT WS-END-DATE
+           IF WS-END-DATE NOT = 0
+               MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-END-DATE)
+                   TO WS-TEST-RESULT
+               IF WS-TEST-RESULT NOT = 0
+                   DISPLAY INVALID-DATE
+                   MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+               END-IF
+               MOVE FUNCTION INTEGER-OF-DATE(WS-START-DATE)
+                   TO WS-START-INT
+               MOVE FUNCTION INTEGER-OF-DATE(WS-END-DATE)
+                   TO WS-END-INT
+               IF WS-START-INT > WS-END-INT
+                   DISPLAY INVALID-START-DATE
+                   MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+               END-IF
+           END-IF
+           DISPLAY INSTRUCTIONS2-TIME
+           ACCEPT WS-END-TIME
+           IF WS-END-TIME NOT = 0 AND WS-END-TIME > 2359
+               DISPLAY INVALID-TIME
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF
+           IF WS-START-DATE = WS-END-DATE
+               AND WS-END-TIME NOT = 0
+               AND WS-END-TIME NOT > WS-START-TIME
+               DISPLAY INVALID2-TIME
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF.
+
+      *    REVIEW FIXES | INVALID-DESCRIPTION WAS DECLARED BUT NEVER
+      *    CHECKED. THE FIELD IS OPTIONAL (BLANK IS FINE) BUT IF FILLED
+      *    IN, ITS FIRST CHARACTER MUST BE ALPHABETIC.
+       VALIDATE-DESCRIPTION-PARA.
+           IF WS-DESCRIPTION NOT = SPACES
+               AND WS-DESCRIPTION(1:1) IS NOT ALPHABETIC
+               DISPLAY INVALID-DESCRIPTION
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF.
+
+       ACCEPT-RECUR-UNTIL-PARA.
+           DISPLAY REGISTER-TEXT-RECUR-UNTIL
+           ACCEPT WS-RECUR-UNTIL
+           MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-RECUR-UNTIL)
+               TO WS-TEST-RESULT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-START-DATE) TO WS-START-INT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-RECUR-UNTIL) TO WS-UNTIL-INT
+           IF WS-TEST-RESULT NOT = 0 OR WS-UNTIL-INT < WS-START-INT
+               DISPLAY INVALID-RECUR-UNTIL
+               MOVE "N" TO WS-DOWNTIME-VALID-FLAG
+           END-IF.
+
+       WRITE-SINGLE-DOWNTIME-PARA.
+           MOVE WS-ID           TO DT-ID
+           MOVE WS-START-DATE   TO DT-START-DATE
+           MOVE WS-START-TIME   TO DT-START-TIME
+           MOVE WS-END-DATE     TO DT-END-DATE
+           MOVE WS-END-TIME     TO DT-END-TIME
+           MOVE WS-DESCRIPTION  TO DT-DESCRIPTION
+           MOVE 0               TO DT-RECURRING-GROUP
+           WRITE DOWNTIME-RECORD
+           ADD 1 TO WS-NEXT-ID
+           PERFORM CALL-CAMRECON-PARA.
+
+      *    REQUEST 000 - GENERATES ONE DOWNTIME RECORD PER WEEK, ON THE
+      *    SAME WEEKDAY AND WITH THE SAME START/END TIME AND
+      *    DESCRIPTION, FROM THE START DATE UNTIL THE GIVEN END DATE.
+      *    ALL GENERATED RECORDS SHARE THE SAME DT-RECURRING-GROUP SO
+      *    THEY CAN LATER BE TRACED BACK TO THIS REGISTRATION.
+       GENERATE-RECURRING-DOWNTIME-PARA.
+           MOVE 0 TO WS-GEN-COUNT
+           MOVE 0 TO WS-SKIP-COUNT
+           MOVE WS-NEXT-ID TO WS-GROUP-ID
+           MOVE FUNCTION INTEGER-OF-DATE(WS-START-DATE) TO WS-START-INT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-END-DATE)   TO WS-END-INT
+           MOVE FUNCTION INTEGER-OF-DATE(WS-RECUR-UNTIL) TO WS-UNTIL-INT
+           MOVE WS-START-INT TO WS-WORK-INT
+           PERFORM UNTIL WS-WORK-INT > WS-UNTIL-INT
+               MOVE FUNCTION DATE-OF-INTEGER(WS-WORK-INT) TO WS-OCC-DATE
+               MOVE WS-START-TIME TO WS-OCC-TIME
+      *        REVIEW FIXES | CHECK THIS OCCURRENCE AGAINST THE FILE
+      *        BEFORE TOUCHING DOWNTIME-RECORD, SINCE THE SCAN BELOW
+      *        REUSES THE SAME RECORD AREA THE WRITE FURTHER DOWN NEEDS.
+               PERFORM CHECK-OCCURRENCE-EXISTENT-PARA
+               IF WS-OCC-HAS-CONFLICT
+                   DISPLAY EXISTENT-DATE
+                   DISPLAY RECUR-OCCURRENCE-SKIPPED
+                   DISPLAY WS-OCC-DATE
+                   ADD 1 TO WS-SKIP-COUNT
+               ELSE
+                   MOVE WS-NEXT-ID TO DT-ID
+                   MOVE WS-OCC-DATE     TO DT-START-DATE
+                   MOVE WS-OCC-TIME     TO DT-START-TIME
+                   IF WS-END-DATE = 0
+                       MOVE 0 TO DT-END-DATE
+                   ELSE
+                       MOVE FUNCTION DATE-OF-INTEGER(
+                           WS-WORK-INT + (WS-END-INT - WS-START-INT))
+                           TO DT-END-DATE
+                   END-IF
+                   MOVE WS-END-TIME     TO DT-END-TIME
+                   MOVE WS-DESCRIPTION  TO DT-DESCRIPTION
+                   MOVE WS-GROUP-ID     TO DT-RECURRING-GROUP
+                   WRITE DOWNTIME-RECORD
+                   ADD 1 TO WS-NEXT-ID
+                   ADD 1 TO WS-GEN-COUNT
+               END-IF
+               ADD 7 TO WS-WORK-INT
+           END-PERFORM
+           PERFORM CALL-CAMRECON-PARA.
+
+      *    REVIEW FIXES | SAME DUPLICATE/OVERLAP GUARD AS
+      *    CHECK-EXISTENT-DOWNTIME-PARA, BUT AGAINST A GIVEN GENERATED
+      *    OCCURRENCE (WS-OCC-DATE/WS-OCC-TIME) INSTEAD OF THE ORIGINAL
+      *    WS-START-DATE/WS-START-TIME, SO EVERY WEEK OF A RECURRING
+      *    REGISTRATION IS GUARDED, NOT JUST THE FIRST.
+       CHECK-OCCURRENCE-EXISTENT-PARA.
+           MOVE "N" TO WS-OCC-CONFLICT-FLAG
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF DT-START-DATE = WS-OCC-DATE
+                           AND DT-START-TIME = WS-OCC-TIME
+                           MOVE "Y" TO WS-OCC-CONFLICT-FLAG
+                           EXIT PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      *    REVIEW FIXES | DOWNTIME-FILE MUST NOT STILL BE OPEN HERE WHEN
+      *    CAMRECON OPENS THE SAME PHYSICAL FILE FOR ITSELF - CLOSE IT
+      *    FIRST AND REOPEN AFTERWARDS SO THE TWO OPENS NEVER OVERLAP.
+       CALL-CAMRECON-PARA.
+           CLOSE DOWNTIME-FILE
+           CALL "CAMRECON" END-CALL
+           OPEN I-O DOWNTIME-FILE.
+
+      ******************************************************************
+      *    OPTION 2 - VIEW DOWNTIME
+      ******************************************************************
+       VIEW-DOWNTIME-PARA.
+           DISPLAY VIEW-MENU-OPTION1
+           DISPLAY VIEW-MENU-OPTION2
+           DISPLAY VIEW-MENU-OPTION3
+           DISPLAY VIEW-MENU-ACCEPT
+           ACCEPT WS-SUB-OPTION
+           EVALUATE WS-SUB-OPTION
+               WHEN 1 PERFORM VIEW-ONE-BY-ONE-PARA
+               WHEN 2 PERFORM VIEW-SPECIFIC-PARA
+               WHEN 3 CONTINUE
+               WHEN OTHER DISPLAY OPTION-ERROR
+           END-EVALUATE.
+
+       VIEW-ONE-BY-ONE-PARA.
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY DISPLAY EMPTY-RECORDS
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END DISPLAY END-RECORDS-VIEW EXIT PERFORM
+                   NOT AT END
+                       DISPLAY DT-ID
+                       DISPLAY DT-START-DATE
+                       DISPLAY DT-END-DATE
+                       DISPLAY DT-DESCRIPTION
+                       DISPLAY VIEW-RECORDS-ONEBYONE
+                       ACCEPT WS-YN
+               END-READ
+           END-PERFORM.
+
+      *    REVIEW FIXES | INVALID-ID-TEXT WAS DECLARED BUT NEVER
+      *    CHECKED - REJECT A ZERO ID BEFORE EVEN LOOKING IT UP.
+       VIEW-SPECIFIC-PARA.
+           DISPLAY REQUEST-ID-TEXT
+           ACCEPT WS-ID
+           IF WS-ID = 0
+               DISPLAY INVALID-ID-TEXT
+           ELSE
+               MOVE WS-ID TO DT-ID
+               READ DOWNTIME-FILE
+                   INVALID KEY DISPLAY ID-NONEXISTENT
+                   NOT INVALID KEY
+                       DISPLAY DT-ID
+                       DISPLAY DT-START-DATE
+                       DISPLAY DT-END-DATE
+                       DISPLAY DT-DESCRIPTION
+                       DISPLAY VIEW-SPECIFIC
+                       ACCEPT WS-YN
+               END-READ
+           END-IF.
+
+      ******************************************************************
+      *    OPTION 3 - EDIT DOWNTIME
+      ******************************************************************
+       EDIT-DOWNTIME-PARA.
+           DISPLAY REQUEST-ID-TEXT
+           ACCEPT WS-ID
+           IF WS-ID = 0
+               DISPLAY INVALID-ID-TEXT
+           ELSE
+               MOVE WS-ID TO DT-ID
+               READ DOWNTIME-FILE
+                   INVALID KEY DISPLAY ID-NONEXISTENT
+                   NOT INVALID KEY
+                       PERFORM EDIT-MENU-PARA
+               END-READ
+           END-IF.
+
+       EDIT-MENU-PARA.
+           SET WS-EDIT-IS-VALID TO TRUE
+           DISPLAY WHAT-TO-EDIT
+           DISPLAY EDIT1
+           DISPLAY EDIT2
+           DISPLAY EDIT3
+           DISPLAY EDIT4
+           DISPLAY EDIT5
+           DISPLAY EDIT6
+           DISPLAY CHOOSE
+           ACCEPT WS-SUB-OPTION
+           EVALUATE WS-SUB-OPTION
+               WHEN 1
+                   MOVE "START DATE"    TO WS-EDIT-FIELD
+                   MOVE DT-START-DATE   TO WS-EDIT-OLD-VALUE
+                   DISPLAY REGISTER-TEXT-DATE
+                   ACCEPT DT-START-DATE
+                   MOVE FUNCTION TEST-DATE-YYYYMMDD(DT-START-DATE)
+                       TO WS-TEST-RESULT
+                   IF WS-TEST-RESULT NOT = 0
+                       DISPLAY INVALID-DATE
+                       MOVE WS-EDIT-OLD-VALUE TO DT-START-DATE
+                       MOVE "N" TO WS-EDIT-VALID-FLAG
+                   ELSE
+                       PERFORM CHECK-EDIT-DATE-ORDER-PARA
+                       IF NOT WS-EDIT-IS-VALID
+                           MOVE WS-EDIT-OLD-VALUE TO DT-START-DATE
+                       END-IF
+                   END-IF
+               WHEN 2
+                   MOVE "START TIME"    TO WS-EDIT-FIELD
+                   MOVE DT-START-TIME   TO WS-EDIT-OLD-VALUE
+                   DISPLAY INSTRUCTIONS-TIME
+                   ACCEPT DT-START-TIME
+                   IF DT-START-TIME > 2359
+                       DISPLAY INVALID-TIME
+                       MOVE WS-EDIT-OLD-VALUE TO DT-START-TIME
+                       MOVE "N" TO WS-EDIT-VALID-FLAG
+                   ELSE
+                       PERFORM CHECK-EDIT-TIME-ORDER-PARA
+                       IF NOT WS-EDIT-IS-VALID
+                           MOVE WS-EDIT-OLD-VALUE TO DT-START-TIME
+                       END-IF
+                   END-IF
+               WHEN 3
+                   MOVE "END DATE"      TO WS-EDIT-FIELD
+                   MOVE DT-END-DATE     TO WS-EDIT-OLD-VALUE
+                   DISPLAY REGISTER-TEXT-DATE1
+                   ACCEPT DT-END-DATE
+                   IF DT-END-DATE NOT = 0
+                       MOVE FUNCTION TEST-DATE-YYYYMMDD(DT-END-DATE)
+                           TO WS-TEST-RESULT
+                       IF WS-TEST-RESULT NOT = 0
+                           DISPLAY INVALID-DATE
+                           MOVE WS-EDIT-OLD-VALUE TO DT-END-DATE
+                           MOVE "N" TO WS-EDIT-VALID-FLAG
+                       ELSE
+                           PERFORM CHECK-EDIT-DATE-ORDER-PARA
+                           IF NOT WS-EDIT-IS-VALID
+                               MOVE WS-EDIT-OLD-VALUE TO DT-END-DATE
+                           END-IF
+                       END-IF
+                   END-IF
+               WHEN 4
+                   MOVE "END TIME"      TO WS-EDIT-FIELD
+                   MOVE DT-END-TIME     TO WS-EDIT-OLD-VALUE
+                   DISPLAY INSTRUCTIONS-TIME
+                   ACCEPT DT-END-TIME
+                   IF DT-END-TIME NOT = 0 AND DT-END-TIME > 2359
+                       DISPLAY INVALID-TIME
+                       MOVE WS-EDIT-OLD-VALUE TO DT-END-TIME
+                       MOVE "N" TO WS-EDIT-VALID-FLAG
+                   ELSE
+                       PERFORM CHECK-EDIT-TIME-ORDER-PARA
+                       IF NOT WS-EDIT-IS-VALID
+                           MOVE WS-EDIT-OLD-VALUE TO DT-END-TIME
+                       END-IF
+                   END-IF
+               WHEN 5
+                   MOVE "DESCRIPTION"   TO WS-EDIT-FIELD
+                   MOVE DT-DESCRIPTION  TO WS-EDIT-OLD-VALUE
+                   DISPLAY REGISTER-TEXT-DESCRIPTION
+                   ACCEPT DT-DESCRIPTION
+                   IF DT-DESCRIPTION NOT = SPACES
+                       AND DT-DESCRIPTION(1:1) IS NOT ALPHABETIC
+                       DISPLAY INVALID-DESCRIPTION
+                       MOVE WS-EDIT-OLD-VALUE TO DT-DESCRIPTION
+                       MOVE "N" TO WS-EDIT-VALID-FLAG
+                   END-IF
+               WHEN 6
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY OPTION-ERROR
+           END-EVALUATE
+           IF WS-SUB-OPTION >= 1 AND WS-SUB-OPTION <= 5
+               IF WS-EDIT-IS-VALID
+                   EVALUATE WS-SUB-OPTION
+                       WHEN 1 MOVE DT-START-DATE  TO WS-EDIT-NEW-VALUE
+                       WHEN 2 MOVE DT-START-TIME  TO WS-EDIT-NEW-VALUE
+                       WHEN 3 MOVE DT-END-DATE    TO WS-EDIT-NEW-VALUE
+                       WHEN 4 MOVE DT-END-TIME    TO WS-EDIT-NEW-VALUE
+                       WHEN 5 MOVE DT-DESCRIPTION TO WS-EDIT-NEW-VALUE
+                   END-EVALUATE
+                   REWRITE DOWNTIME-RECORD
+                   DISPLAY MESSAGE-EDITED
+                   PERFORM WRITE-AUDIT-EDIT-PARA
+                   PERFORM CALL-CAMRECON-PARA
+               ELSE
+                   DISPLAY EDIT-ABORTED
+               END-IF
+           END-IF.
+
+      *    REVIEW FIXES | EDITING START DATE OR END DATE INDIVIDUALLY
+      *    MUST NOT BE ALLOWED TO LEAVE START AFTER END, THE SAME RULE
+      *    ACCEPT-END-DATE-TIME-PARA ALREADY ENFORCES AT REGISTER TIME.
+       CHECK-EDIT-DATE-ORDER-PARA.
+           IF DT-END-DATE NOT = 0
+               MOVE FUNCTION INTEGER-OF-DATE(DT-START-DATE)
+                   TO WS-START-INT
+               MOVE FUNCTION INTEGER-OF-DATE(DT-END-DATE)
+                   TO WS-END-INT
+               IF WS-START-INT > WS-END-INT
+                   DISPLAY INVALID-START-DATE
+                   MOVE "N" TO WS-EDIT-VALID-FLAG
+               END-IF
+           END-IF.
+
+      *    REVIEW FIXES | EDITING START TIME OR END TIME INDIVIDUALLY
+      *    MUST NOT BE ALLOWED TO LEAVE A SAME-DAY END TIME AT OR
+      *    BEFORE THE START TIME, MATCHING ACCEPT-END-DATE-TIME-PARA.
+       CHECK-EDIT-TIME-ORDER-PARA.
+           IF DT-START-DATE = DT-END-DATE
+               AND DT-END-TIME NOT = 0
+               AND DT-END-TIME NOT > DT-START-TIME
+               DISPLAY INVALID2-TIME
+               MOVE "N" TO WS-EDIT-VALID-FLAG
+           END-IF.
+
+      *    REQUEST 006 - AUDIT TRAIL ENTRY FOR A DOWNTIME EDIT.
+       WRITE-AUDIT-EDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           MOVE DT-ID              TO DA-DOWNTIME-ID
+           MOVE "EDIT"             TO DA-ACTION
+           MOVE WS-EDIT-FIELD      TO DA-FIELD
+           MOVE WS-EDIT-OLD-VALUE  TO DA-OLD-VALUE
+           MOVE WS-EDIT-NEW-VALUE  TO DA-NEW-VALUE
+           MOVE WS-NOW-TIMESTAMP   TO DA-TIMESTAMP
+           WRITE DOWNTIME-AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      *    OPTION 4 - DELETE DOWNTIME
+      ******************************************************************
+       DELETE-DOWNTIME-PARA.
+           DISPLAY REQUEST-ID-TEXT
+           ACCEPT WS-ID
+           IF WS-ID = 0
+               DISPLAY INVALID-ID-TEXT
+           ELSE
+               MOVE WS-ID TO DT-ID
+               READ DOWNTIME-FILE
+                   INVALID KEY DISPLAY ID-NONEXISTENT
+                   NOT INVALID KEY
+                       DISPLAY MESSAGE-DELETE
+                       ACCEPT WS-YN
+                       EVALUATE TRUE
+                           WHEN WS-YN = "Y" OR WS-YN = "y"
+                               PERFORM WRITE-AUDIT-DELETE-PARA
+                               DELETE DOWNTIME-FILE RECORD
+                               DISPLAY MESSAGE-DELETE-YES
+                           WHEN WS-YN = "N" OR WS-YN = "n"
+                               DISPLAY MESSAGE-DELETE-NO
+                           WHEN OTHER
+                               DISPLAY INVALID-OPTION
+                       END-EVALUATE
+               END-READ
+           END-IF.
+
+      *    REQUEST 006 - AUDIT TRAIL ENTRIES FOR A DOWNTIME DELETE. THE
+      *    ROW WON'T EXIST TO LOOK UP AFTERWARDS, SO EVERY FIELD IS
+      *    CAPTURED AS ITS OWN "OLD VALUE" ROW, THE SAME ONE-ROW-PER-
+      *    FIELD SHAPE WRITE-AUDIT-EDIT-PARA ALREADY USES ABOVE -
+      *    REVIEW FIXES: A SINGLE STRING OF ALL FIVE FIELDS OVERFLOWED
+      *    DA-OLD-VALUE PIC X(60) AND SILENTLY LOST PART OF THE
+      *    DESCRIPTION.
+       WRITE-AUDIT-DELETE-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-NOW-TIMESTAMP
+           OPEN EXTEND AUDIT-FILE
+           MOVE DT-ID              TO DA-DOWNTIME-ID
+           MOVE "DELETE"           TO DA-ACTION
+           MOVE SPACES             TO DA-NEW-VALUE
+           MOVE WS-NOW-TIMESTAMP   TO DA-TIMESTAMP
+
+           MOVE "START DATE"       TO DA-FIELD
+           MOVE DT-START-DATE      TO DA-OLD-VALUE
+           WRITE DOWNTIME-AUDIT-RECORD
+
+           MOVE "START TIME"       TO DA-FIELD
+           MOVE DT-START-TIME      TO DA-OLD-VALUE
+           WRITE DOWNTIME-AUDIT-RECORD
+
+           MOVE "END DATE"         TO DA-FIELD
+           MOVE DT-END-DATE        TO DA-OLD-VALUE
+           WRITE DOWNTIME-AUDIT-RECORD
+
+           MOVE "END TIME"         TO DA-FIELD
+           MOVE DT-END-TIME        TO DA-OLD-VALUE
+           WRITE DOWNTIME-AUDIT-RECORD
+
+           MOVE "DESCRIPTION"      TO DA-FIELD
+           MOVE DT-DESCRIPTION     TO DA-OLD-VALUE
+           WRITE DOWNTIME-AUDIT-RECORD
+
+           CLOSE AUDIT-FILE.
+
+      ******************************************************************
+      *    OPTION 5 - SEARCH CALENDAR
+      ******************************************************************
+       SEARCH-CALENDAR-PARA.
+           DISPLAY SEARCH-MENU-OPTION1
+           DISPLAY SEARCH-MENU-OPTION2
+           DISPLAY SEARCH-MENU-OPTION3
+           DISPLAY SEARCH-MENU-OPTION4
+           DISPLAY SEARCH-MENU-CHOICE
+           ACCEPT WS-SUB-OPTION
+           EVALUATE WS-SUB-OPTION
+               WHEN 1 PERFORM SEARCH-AGGREGATE-LIST-PARA
+               WHEN 2 PERFORM SEARCH-CREATE-REPORT-PARA
+               WHEN 3 PERFORM SEARCH-DATE-RANGE-PARA
+               WHEN 4 CONTINUE
+               WHEN OTHER DISPLAY SEARCH-CALENDAR-MENU-ERROR
+           END-EVALUATE.
+
+      *    REQUEST 004 - LIST ONLY THE DOWNTIMES THAT OVERLAP THE GIVEN
+      *    START/END DATE WINDOW, INSTEAD OF PAGING THROUGH EVERYTHING.
+      *    REVIEW FIXES | WS-RANGE-START/WS-RANGE-END WERE ACCEPTED WITH
+      *    NO TEST-DATE-YYYYMMDD CHECK, UNLIKE EVERY OTHER DATE FIELD IN
+      *    THIS PROGRAM.
+       SEARCH-DATE-RANGE-PARA.
+           DISPLAY RANGE-SEARCH-START
+           ACCEPT WS-RANGE-START
+           DISPLAY RANGE-SEARCH-END
+           ACCEPT WS-RANGE-END
+           MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-RANGE-START)
+               TO WS-TEST-RESULT
+           IF WS-TEST-RESULT NOT = 0
+               DISPLAY RANGE-SEARCH-INVALID-DATE
+           ELSE
+               MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-RANGE-END)
+                   TO WS-TEST-RESULT
+               IF WS-TEST-RESULT NOT = 0
+                   DISPLAY RANGE-SEARCH-INVALID-DATE
+               ELSE
+                   IF WS-RANGE-END < WS-RANGE-START
+                       DISPLAY RANGE-SEARCH-INVALID
+                   ELSE
+                       PERFORM SCAN-DATE-RANGE-PARA
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REVIEW FIXES | SPLIT OUT OF SEARCH-DATE-RANGE-PARA SO THE
+      *    VALIDATION ABOVE DIDN'T NEST THE SCAN FIVE LEVELS DEEP.
+       SCAN-DATE-RANGE-PARA.
+           MOVE "N" TO WS-RANGE-FOUND
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF DT-START-DATE <= WS-RANGE-END
+                           AND (DT-END-DATE = 0 OR
+                                DT-END-DATE >= WS-RANGE-START)
+                           DISPLAY DT-ID " " DT-START-DATE
+                               UNTIL-LIST DT-END-DATE
+                           SET WS-RANGE-HAS-MATCH TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF NOT WS-RANGE-HAS-MATCH
+               DISPLAY RANGE-SEARCH-NO-MATCH
+           END-IF.
+
+       SEARCH-AGGREGATE-LIST-PARA.
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY DISPLAY EMPTY-RECORDS
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       DISPLAY DT-ID " " DT-START-DATE UNTIL-LIST
+                           DT-END-DATE
+               END-READ
+           END-PERFORM.
+
+      *    REVIEW FIXES | THIS PARAGRAPH USED TO ONLY DISPLAY REPORT-OK
+      *    WITHOUT EVER READING OR PRINTING ANYTHING, WHICH MEANT THE
+      *    REPORTID/REPORT-START-DATE/REPORT-END-DATE/REPORT-DESCRIPTION
+      *    /REPORTTITLECONST/PAGECONST/REP-DATE/REP-TIME CONSTANTS WERE
+      *    NEVER USED. NOW BUILDS A REAL DOWNTIME LISTING.
+       SEARCH-CREATE-REPORT-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-REP-TIME
+           MOVE 1 TO WS-REP-PAGE
+           DISPLAY REPORTTITLECONST
+           DISPLAY REP-DATE WS-REP-DATE "   " REP-TIME WS-REP-TIME
+           DISPLAY PAGECONST WS-REP-PAGE
+           DISPLAY REPORTID " " REPORT-START-DATE " " REPORT-END-DATE
+               " " REPORT-DESCRIPTION
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY DISPLAY EMPTY-RECORDS
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       DISPLAY DT-ID " " DT-START-DATE "|"
+                           DT-START-TIME " " DT-END-DATE "|" DT-END-TIME
+                           " " DT-DESCRIPTION
+               END-READ
+           END-PERFORM
+           DISPLAY REPORT-OK.
