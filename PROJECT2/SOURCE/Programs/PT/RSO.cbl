@@ -0,0 +1,745 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | REGISTO DE ENCOMENDAS DE SANDUICHES
+      ******************************************************************
+      *    PORTUGUESE LANGUAGE | V0.7 | IN UPDATE | 10.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RSO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-FILE ASSIGN TO "ORDERS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ORD-ID
+               FILE STATUS IS WS-ORDER-STATUS.
+
+           SELECT SCHOOL-FILE ASSIGN TO "SCHOOL.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SCH-ID
+               FILE STATUS IS WS-SCHOOL-STATUS.
+
+           SELECT SANDWICH-FILE ASSIGN TO "SANDWICH.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SW-ID
+               FILE STATUS IS WS-SANDWICH-STATUS.
+
+           SELECT DOWNTIME-FILE ASSIGN TO "DOWNTIME.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS DT-ID
+               FILE STATUS IS WS-DOWNTIME-STATUS.
+
+      *    REQUEST 003 - FLAT EXTRACT OF THE REPORT DATA FOR ACCOUNTING.
+           SELECT EXTRACT-FILE ASSIGN TO "RSOEXTRACT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-STATUS.
+
+      *    REQUEST 009 - BUSINESS RULE PARAMETERS (LEAD TIME, PER-
+      *    SANDWICH CAPACITY) MAINTAINED VIA PARAMMNT INSTEAD OF BEING
+      *    HARDCODED HERE.
+           SELECT PARAM-FILE ASSIGN TO "PARAM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-KEY
+               FILE STATUS IS WS-PARAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-FILE.
+           COPY ORDERREC.
+
+       FD  SCHOOL-FILE.
+           COPY SCHOOL.
+
+       FD  SANDWICH-FILE.
+           COPY SANDWICH.
+
+       FD  DOWNTIME-FILE.
+           COPY DOWNTIME.
+
+       FD  EXTRACT-FILE.
+           COPY EXTRACTREC.
+
+       FD  PARAM-FILE.
+           COPY PARAMFILE.
+
+       WORKING-STORAGE SECTION.
+           COPY RSOCONSTANTS.
+
+       01  WS-ORDER-STATUS                PIC XX.
+       01  WS-SCHOOL-STATUS                PIC XX.
+       01  WS-SANDWICH-STATUS              PIC XX.
+       01  WS-DOWNTIME-STATUS              PIC XX.
+       01  WS-EXTRACT-STATUS                PIC XX.
+       01  WS-PARAM-STATUS                  PIC XX.
+
+       01  WS-EXIT-FLAG                    PIC X VALUE "N".
+           88  WS-EXIT                     VALUE "Y".
+       01  WS-MENU-OPTION                  PIC 9.
+       01  WS-SUB-OPTION                   PIC 9.
+       01  WS-NEXT-ID                      PIC 9(6) VALUE 0.
+       01  WS-TEST-RESULT                  PIC S9(2) COMP.
+       01  WS-TODAY                        PIC 9(8).
+       01  WS-ORDER-INT                    PIC S9(9) COMP.
+       01  WS-DELIVERY-INT                 PIC S9(9) COMP.
+       01  WS-LEAD-DAYS                    PIC S9(4) COMP VALUE 3.
+       01  WS-VALID-SW                     PIC X VALUE "N".
+           88  WS-SW-VALID                 VALUE "Y".
+       01  WS-VALID-SC                     PIC X VALUE "N".
+           88  WS-SC-VALID                 VALUE "Y".
+       01  WS-CONFLICT                     PIC X VALUE "N".
+           88  WS-HAS-CONFLICT              VALUE "Y".
+
+      *    REVIEW FIXES - THESE FLAGS ARE NOW ACTUALLY TESTED BEFORE
+      *    WRITING A LINE/ORDER, NOT JUST SET AND IGNORED.
+       01  WS-SCHOOLS-FLAG                 PIC X VALUE "N".
+           88  WS-SCHOOLS-EXIST             VALUE "Y".
+       01  WS-SANDWICHES-FLAG              PIC X VALUE "N".
+           88  WS-SANDWICHES-EXIST          VALUE "Y".
+       01  WS-ORDER-VALID-FLAG             PIC X VALUE "Y".
+           88  WS-ORDER-IS-VALID            VALUE "Y".
+       01  WS-CAPACITY-FLAG                PIC X VALUE "Y".
+           88  WS-CAPACITY-OK               VALUE "Y".
+
+       01  WS-FIELDS.
+           05  WS-ID                       PIC 9(6).
+           05  WS-DELIVERY-DATE            PIC 9(8).
+           05  WS-DELIVERY-TIME            PIC 9(4).
+           05  WS-SCHOOL-ID                PIC 9(6).
+           05  WS-SANDWICH-ID              PIC 9(6).
+           05  WS-QUANTITY                 PIC 9(5).
+           05  WS-YN                       PIC X.
+
+      *    REQUEST 002 - MULTI-LINE ORDER WORK FIELDS.
+       01  WS-LINE-IDX                     PIC 9(2) VALUE 0.
+       01  WS-ADD-ANOTHER                  PIC X.
+
+      *    REQUEST 007 - DAILY PRODUCTION CAPACITY WORK FIELDS.
+       01  WS-DAY-TOTAL                    PIC 9(7) VALUE 0.
+       01  WS-CAP-IDX                      PIC 9(2).
+
+      *    REQUEST 009 - EFFECTIVE VALUES READ FROM PARAM-FILE, FALLING
+      *    BACK TO THE MASTER-FILE DEFAULT WHEN NO PARAMETER IS SET YET.
+       01  WS-EFFECTIVE-CAPACITY           PIC 9(6).
+       01  WS-DELIV-START                  PIC 9(4) VALUE 0900.
+       01  WS-DELIV-END                    PIC 9(4) VALUE 1759.
+
+      *    REVIEW FIXES | ON-SCREEN LEAD-TIME/DELIVERY-WINDOW GUIDANCE
+      *    BUILT FROM THE LIVE WS-LEAD-DAYS/WS-DELIV-START/WS-DELIV-END
+      *    VALUES INSTEAD OF THE FIXED INSTRUCTIONS-DATE/INSTRUCTIONS-
+      *    TIME LITERALS, SO THE TEXT TRACKS WHATEVER PARAMMNT HAS SET.
+       01  WS-LEAD-DAYS-DISP                PIC Z9.
+       01  WS-INSTRUCTIONS-DATE-MSG         PIC X(70).
+       01  WS-INSTRUCTIONS-TIME-MSG         PIC X(70).
+
+      *    REVIEW FIXES | REPORT-PARA'S OWN HEADER/PAGE CONSTANTS.
+       01  WS-REP-DATE                     PIC X(8).
+       01  WS-REP-TIME                     PIC X(6).
+       01  WS-REP-PAGE                     PIC 9(2) VALUE 1.
+
+      *    REVIEW FIXES | LINES ARE ACCUMULATED HERE INSTEAD OF DIRECTLY
+      *    IN ORD-LINES WHILE THE ORDER IS STILL BEING BUILT.
+      *    COMPUTE-SANDWICH-DAY-TOTAL-PARA'S FILE SCAN SHARES THE SAME
+      *    FD ORDER-RECORD AREA (MOVE LOW-VALUES TO ORDER-RECORD, THEN
+      *    READ NEXT), SO IT WOULD OTHERWISE OVERWRITE ANY LINES
+      *    ALREADY ACCEPTED FOR THE ORDER STILL BEING ENTERED THE
+      *    MOMENT A SECOND OR LATER LINE TRIGGERS A CAPACITY CHECK.
+      *    ORD-LINES/ORD-LINE-COUNT/ORD-TOTAL-PRICE ARE ONLY POPULATED
+      *    FROM THESE, IN WRITE-ORDER-PARA, RIGHT BEFORE THE WRITE.
+       01  WS-ORDER-LINES.
+           05  WS-ORDER-LINE OCCURS 10 TIMES.
+               10  WS-LINE-SANDWICH-ID     PIC 9(6).
+               10  WS-LINE-QUANTITY        PIC 9(5).
+               10  WS-LINE-UNIT-PRICE      PIC 9(5)V99.
+               10  WS-LINE-LINE-PRICE      PIC 9(7)V99.
+       01  WS-TOTAL-PRICE                  PIC 9(9)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM INITIALIZATION-PARA
+           PERFORM UNTIL WS-EXIT
+               PERFORM DISPLAY-MENU-PARA
+               PERFORM EVALUATE-MENU-PARA
+           END-PERFORM
+           PERFORM TERMINATION-PARA
+           STOP RUN.
+
+       INITIALIZATION-PARA.
+           OPEN I-O ORDER-FILE
+           IF WS-ORDER-STATUS = "35"
+               CLOSE ORDER-FILE
+               OPEN OUTPUT ORDER-FILE
+               CLOSE ORDER-FILE
+               OPEN I-O ORDER-FILE
+           END-IF
+           OPEN I-O SCHOOL-FILE
+           IF WS-SCHOOL-STATUS = "35"
+               CLOSE SCHOOL-FILE
+               OPEN OUTPUT SCHOOL-FILE
+               CLOSE SCHOOL-FILE
+               OPEN I-O SCHOOL-FILE
+           END-IF
+           OPEN I-O SANDWICH-FILE
+           IF WS-SANDWICH-STATUS = "35"
+               CLOSE SANDWICH-FILE
+               OPEN OUTPUT SANDWICH-FILE
+               CLOSE SANDWICH-FILE
+               OPEN I-O SANDWICH-FILE
+           END-IF
+           OPEN INPUT DOWNTIME-FILE
+           IF WS-DOWNTIME-STATUS = "35"
+               CLOSE DOWNTIME-FILE
+               OPEN OUTPUT DOWNTIME-FILE
+               CLOSE DOWNTIME-FILE
+               OPEN INPUT DOWNTIME-FILE
+           END-IF
+           OPEN INPUT PARAM-FILE
+           IF WS-PARAM-STATUS = "35"
+               CLOSE PARAM-FILE
+               OPEN OUTPUT PARAM-FILE
+               CLOSE PARAM-FILE
+               OPEN INPUT PARAM-FILE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           PERFORM LOAD-LEAD-TIME-PARA
+           PERFORM LOAD-DELIVERY-WINDOW-PARA
+           PERFORM BUILD-INSTRUCTIONS-PARA
+           PERFORM FIND-NEXT-ID-PARA.
+
+       TERMINATION-PARA.
+           CLOSE ORDER-FILE
+           CLOSE SCHOOL-FILE
+           CLOSE SANDWICH-FILE
+           CLOSE DOWNTIME-FILE
+           CLOSE PARAM-FILE.
+
+      *    REQUEST 009 - PICKS UP THE LEAD-TIME DAYS FROM PARAM-FILE
+      *    WHEN PARAMMNT HAS SET ONE; OTHERWISE KEEPS THE 3-DAY DEFAULT
+      *    WS-LEAD-DAYS ALREADY CARRIES.
+       LOAD-LEAD-TIME-PARA.
+           MOVE "LEADTIMEDAYS" TO PARM-KEY
+           READ PARAM-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF PARM-VALUE > 0
+                       MOVE PARM-VALUE TO WS-LEAD-DAYS
+                   END-IF
+           END-READ.
+
+      *    REQUEST 009 - PICKS UP THE DELIVERY WINDOW FROM PARAM-FILE
+      *    WHEN PARAMMNT HAS SET ONE; OTHERWISE KEEPS THE 09:00-17:59
+      *    DEFAULT WS-DELIV-START/WS-DELIV-END ALREADY CARRY.
+       LOAD-DELIVERY-WINDOW-PARA.
+           MOVE "DELIVSTARTTIME" TO PARM-KEY
+           READ PARAM-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF PARM-VALUE > 0
+                       MOVE PARM-VALUE TO WS-DELIV-START
+                   END-IF
+           END-READ
+           MOVE "DELIVENDTIME" TO PARM-KEY
+           READ PARAM-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF PARM-VALUE > 0
+                       MOVE PARM-VALUE TO WS-DELIV-END
+                   END-IF
+           END-READ.
+
+      *    REVIEW FIXES | BUILDS THE ON-SCREEN LEAD-TIME/DELIVERY-
+      *    WINDOW GUIDANCE FROM WS-LEAD-DAYS/WS-DELIV-START/WS-DELIV-
+      *    END ONCE THE EFFECTIVE PARAMETER VALUES ARE KNOWN, INSTEAD
+      *    OF DISPLAYING THE FIXED INSTRUCTIONS-DATE/INSTRUCTIONS-TIME
+      *    LITERALS WHICH NEVER REFLECTED A PARAMMNT CHANGE.
+       BUILD-INSTRUCTIONS-PARA.
+           MOVE WS-LEAD-DAYS TO WS-LEAD-DAYS-DISP
+           STRING "APENAS DATAS VALIDAS " DELIMITED BY SIZE
+               WS-LEAD-DAYS-DISP DELIMITED BY SIZE
+               " DIAS DEPOIS DA ENCOMENDA SERAO ACEITES" DELIMITED BY
+                   SIZE
+               INTO WS-INSTRUCTIONS-DATE-MSG
+           END-STRING
+           STRING "A HORA TEM DE SER DEFINIDA ENTRE AS " DELIMITED BY
+                   SIZE
+               WS-DELIV-START(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-DELIV-START(3:2) DELIMITED BY SIZE
+               " E AS " DELIMITED BY SIZE
+               WS-DELIV-END(1:2) DELIMITED BY SIZE
+               ":" DELIMITED BY SIZE
+               WS-DELIV-END(3:2) DELIMITED BY SIZE
+               INTO WS-INSTRUCTIONS-TIME-MSG
+           END-STRING.
+
+       DISPLAY-MENU-PARA.
+           DISPLAY MAIN-TEXT
+           DISPLAY OPTION-REGISTER1
+           DISPLAY OPTION-SEARCH2
+           DISPLAY OPTION-REPORT3
+           DISPLAY OPTION-EXIT4
+           DISPLAY ACCEPT-OPTION
+           ACCEPT WS-MENU-OPTION.
+
+       EVALUATE-MENU-PARA.
+           EVALUATE WS-MENU-OPTION
+               WHEN 1 PERFORM REGISTER-ORDER-PARA
+               WHEN 2 PERFORM SEARCH-ORDER-PARA
+               WHEN 3 PERFORM REPORT-PARA
+               WHEN 4 SET WS-EXIT TO TRUE
+               WHEN OTHER DISPLAY OPTION-ERROR
+           END-EVALUATE.
+
+       FIND-NEXT-ID-PARA.
+           MOVE 0 TO WS-NEXT-ID
+           MOVE LOW-VALUES TO ORDER-RECORD
+           START ORDER-FILE KEY IS NOT LESS THAN ORD-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-ORDER-STATUS NOT = "00"
+               READ ORDER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF ORD-ID > WS-NEXT-ID
+                           MOVE ORD-ID TO WS-NEXT-ID
+                       END-IF
+               END-READ
+           END-PERFORM
+           ADD 1 TO WS-NEXT-ID.
+
+      ******************************************************************
+      *    OPTION 1 - REGISTAR ENCOMENDA
+      ******************************************************************
+       REGISTER-ORDER-PARA.
+           SET WS-ORDER-IS-VALID TO TRUE
+           PERFORM CHECK-SCHOOLS-EXIST-PARA
+           PERFORM CHECK-SANDWICHES-EXIST-PARA
+           IF NOT WS-SCHOOLS-EXIST
+               DISPLAY SCHOOLS-INEXISTENT
+           ELSE
+               IF NOT WS-SANDWICHES-EXIST
+                   DISPLAY SANDWICH-INEXISTENT
+               ELSE
+                   PERFORM REGISTER-ORDER-HEADER-PARA
+               END-IF
+           END-IF.
+
+      *    REVIEW FIX - HEADER VALIDATIONS ARE NOW GATED BY
+      *    WS-ORDER-IS-VALID, SET FALSE BY VALIDATE-SCHOOL-PARA,
+      *    VALIDATE-DELIVERY-DATE-PARA, CHECK-DOWNTIME-CLASH-PARA AND
+      *    VALIDATE-DELIVERY-TIME-PARA. AN INVALID HEADER NO LONGER
+      *    REACHES WRITE-ORDER-PARA.
+       REGISTER-ORDER-HEADER-PARA.
+           DISPLAY REGISTER-TEXT
+           MOVE WS-NEXT-ID TO WS-ID
+           DISPLAY REGISTER-TEXT-ID
+           DISPLAY WS-ID
+
+           DISPLAY INSTRUCTIONS-SCHOOL
+           DISPLAY REGISTER-TEXT-SCHOOL
+           ACCEPT WS-SCHOOL-ID
+           PERFORM VALIDATE-SCHOOL-PARA
+
+           DISPLAY WS-INSTRUCTIONS-DATE-MSG
+           DISPLAY REGISTER-TEXT-DELIVERY-DATE
+           ACCEPT WS-DELIVERY-DATE
+           PERFORM VALIDATE-DELIVERY-DATE-PARA
+
+           DISPLAY WS-INSTRUCTIONS-TIME-MSG
+           DISPLAY REGISTER-TEXT-DELIVERY-TIME
+           ACCEPT WS-DELIVERY-TIME
+           PERFORM VALIDATE-DELIVERY-TIME-PARA
+
+           IF NOT WS-ORDER-IS-VALID
+               DISPLAY ORDER-ABORTED
+           ELSE
+               PERFORM REGISTER-ORDER-LINES-PARA
+           END-IF.
+
+       REGISTER-ORDER-LINES-PARA.
+           MOVE 0 TO WS-LINE-IDX
+           MOVE 0 TO WS-TOTAL-PRICE
+           MOVE "S" TO WS-ADD-ANOTHER
+           PERFORM WITH TEST AFTER
+               UNTIL WS-LINE-IDX = 10
+                  OR NOT (WS-ADD-ANOTHER = "S" OR WS-ADD-ANOTHER = "s")
+               PERFORM ACCEPT-ORDER-LINE-PARA
+               IF WS-LINE-IDX < 10
+                   DISPLAY REGISTER-TEXT-ANOTHER-LINE
+                   ACCEPT WS-ADD-ANOTHER
+      *            REVIEW FIXES | ANY ANSWER OTHER THAN S/s OR N/n WAS
+      *            SILENTLY TREATED AS "NO" - FLAG IT INSTEAD, MATCHING
+      *            THE Y/N-CONFIRM PATTERN CAM.cbl USES ELSEWHERE.
+                   IF WS-ADD-ANOTHER NOT = "S"
+                       AND WS-ADD-ANOTHER NOT = "s"
+                       AND WS-ADD-ANOTHER NOT = "N"
+                       AND WS-ADD-ANOTHER NOT = "n"
+                       DISPLAY INVALID-OPTION
+                   END-IF
+               ELSE
+                   DISPLAY MAX-LINES-REACHED
+               END-IF
+           END-PERFORM
+
+           IF WS-LINE-IDX = 0
+               DISPLAY MESSAGE-WRITE-NO
+           ELSE
+               DISPLAY PRICE
+               DISPLAY WS-TOTAL-PRICE
+               DISPLAY EUROS
+
+               DISPLAY MESSAGE-SAVE
+               ACCEPT WS-YN
+               EVALUATE TRUE
+                   WHEN WS-YN = "S" OR WS-YN = "s"
+                       PERFORM WRITE-ORDER-PARA
+                       DISPLAY MESSAGE-WRITE-YES
+                   WHEN WS-YN = "N" OR WS-YN = "n"
+                       DISPLAY MESSAGE-WRITE-NO
+                   WHEN OTHER
+                       DISPLAY INVALID-OPTION
+               END-EVALUATE
+           END-IF.
+
+      *    REVIEW FIX - AN INVALID SANDWICH ID, A ZERO QUANTITY OR A
+      *    CAPACITY BREACH NOW GIVES THE LINE BACK INSTEAD OF FREEZING
+      *    A STALE/GARBAGE SW-PRICE INTO THE ORDER (REQUEST 005).
+       ACCEPT-ORDER-LINE-PARA.
+           ADD 1 TO WS-LINE-IDX
+           DISPLAY INSTRUCTIONS-SANDWICH
+           DISPLAY REGISTER-TEXT-SANDWICH
+           ACCEPT WS-SANDWICH-ID
+           PERFORM VALIDATE-SANDWICH-PARA
+           IF NOT WS-SW-VALID
+               SUBTRACT 1 FROM WS-LINE-IDX
+           ELSE
+               DISPLAY INSTRUCTIONS-QUANTITY
+               DISPLAY REGISTER-TEXT-QUANTITY
+               ACCEPT WS-QUANTITY
+               IF WS-QUANTITY = 0
+                   DISPLAY INVALID-QUANTITY
+                   SUBTRACT 1 FROM WS-LINE-IDX
+               ELSE
+                   PERFORM CHECK-CAPACITY-PARA
+                   IF NOT WS-CAPACITY-OK
+                       SUBTRACT 1 FROM WS-LINE-IDX
+                   ELSE
+      *                REVIEW FIXES | ON SIZE ERROR GUARDS AGAINST
+      *                SW-PRICE * WS-QUANTITY OVERFLOWING THE 7-DIGIT
+      *                LINE-PRICE FIELD, WHICH WOULD OTHERWISE BE
+      *                SILENTLY TRUNCATED AND UNDERMINE THE FROZEN
+      *                ORDER AMOUNT (REQUEST 005).
+                       COMPUTE WS-LINE-LINE-PRICE(WS-LINE-IDX) =
+                           SW-PRICE * WS-QUANTITY
+                           ON SIZE ERROR
+                               DISPLAY INVALID-QUANTITY
+                               SUBTRACT 1 FROM WS-LINE-IDX
+                           NOT ON SIZE ERROR
+                               MOVE WS-SANDWICH-ID
+                                   TO WS-LINE-SANDWICH-ID(WS-LINE-IDX)
+                               MOVE WS-QUANTITY
+                                   TO WS-LINE-QUANTITY(WS-LINE-IDX)
+                               MOVE SW-PRICE
+                                   TO WS-LINE-UNIT-PRICE(WS-LINE-IDX)
+                               ADD WS-LINE-LINE-PRICE(WS-LINE-IDX)
+                                   TO WS-TOTAL-PRICE
+                       END-COMPUTE
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REQUEST 007 - WARNS/BLOCKS WHEN THIS SANDWICH'S ORDERS FOR
+      *    THE DELIVERY DATE WOULD EXCEED ITS DAILY PRODUCTION CAPACITY.
+      *    REVIEW FIX - WS-CAPACITY-OK NOW ACTUALLY GATES THE LINE.
+       CHECK-CAPACITY-PARA.
+           PERFORM COMPUTE-SANDWICH-DAY-TOTAL-PARA
+      *    REVIEW FIXES | THE FILE SCAN ABOVE ONLY SEES ORDERS ALREADY
+      *    ON DISK. LINES ALREADY ACCEPTED FOR THIS SAME ORDER (BUT NOT
+      *    YET WRITTEN) MUST BE ADDED TOO, OR TWO LINES FOR THE SAME
+      *    SANDWICH/DATE IN ONE ORDER CAN TOGETHER EXCEED CAPACITY
+      *    UNDETECTED. WS-LINE-IDX WAS ALREADY INCREMENTED FOR THE
+      *    LINE CURRENTLY BEING ENTERED, SO ONLY 1 THRU WS-LINE-IDX - 1
+      *    ARE ALREADY-ACCEPTED LINES.
+           PERFORM VARYING WS-CAP-IDX FROM 1 BY 1
+               UNTIL WS-CAP-IDX > WS-LINE-IDX - 1
+               IF WS-LINE-SANDWICH-ID(WS-CAP-IDX) = WS-SANDWICH-ID
+                   ADD WS-LINE-QUANTITY(WS-CAP-IDX) TO WS-DAY-TOTAL
+               END-IF
+           END-PERFORM
+           PERFORM GET-EFFECTIVE-CAPACITY-PARA
+           SET WS-CAPACITY-OK TO TRUE
+           IF WS-DAY-TOTAL + WS-QUANTITY > WS-EFFECTIVE-CAPACITY
+               DISPLAY INVALID-CAPACITY
+               MOVE "N" TO WS-CAPACITY-FLAG
+           ELSE
+               IF WS-DAY-TOTAL + WS-QUANTITY >
+                   (WS-EFFECTIVE-CAPACITY * 9 / 10)
+                   DISPLAY CAPACITY-WARNING
+               END-IF
+           END-IF.
+
+      *    REVIEW FIX - REPLACES THE DEAD `WS-NEXT-ID = 0` CHECK (THAT
+      *    COUNTER IS ALWAYS >= 1 BY THE TIME THIS RUNS) WITH A REAL
+      *    LOOK AT WHETHER EACH MASTER FILE HAS ANY RECORDS AT ALL.
+       CHECK-SCHOOLS-EXIST-PARA.
+           MOVE "N" TO WS-SCHOOLS-FLAG
+           MOVE LOW-VALUES TO SCHOOL-RECORD
+           START SCHOOL-FILE KEY IS NOT LESS THAN SCH-ID
+               INVALID KEY CONTINUE
+           END-START
+           READ SCHOOL-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END SET WS-SCHOOLS-EXIST TO TRUE
+           END-READ.
+
+       CHECK-SANDWICHES-EXIST-PARA.
+           MOVE "N" TO WS-SANDWICHES-FLAG
+           MOVE LOW-VALUES TO SANDWICH-RECORD
+           START SANDWICH-FILE KEY IS NOT LESS THAN SW-ID
+               INVALID KEY CONTINUE
+           END-START
+           READ SANDWICH-FILE NEXT RECORD
+               AT END CONTINUE
+               NOT AT END SET WS-SANDWICHES-EXIST TO TRUE
+           END-READ.
+
+      *    REQUEST 009 - PREFERS THE "CAP-" + SW-ID PARAMETER RECORD
+      *    OVER THE SANDWICH MASTER-FILE DEFAULT WHEN ONE HAS BEEN SET.
+       GET-EFFECTIVE-CAPACITY-PARA.
+           MOVE SW-DAILY-CAPACITY TO WS-EFFECTIVE-CAPACITY
+      *    REVIEW FIXES | PARM-KEY MUST BE CLEARED FIRST - STRING ONLY
+      *    OVERWRITES THE BYTES IT WRITES, SO A LONGER KEY LEFT OVER
+      *    FROM AN EARLIER LOOKUP (E.G. "DELIVENDTIME") WOULD BLEED
+      *    TRAILING GARBAGE INTO THIS ONE.
+           MOVE SPACES TO PARM-KEY
+           STRING "CAP-" WS-SANDWICH-ID DELIMITED BY SIZE
+               INTO PARM-KEY
+           READ PARAM-FILE
+               INVALID KEY CONTINUE
+               NOT INVALID KEY
+                   IF PARM-VALUE > 0
+                       MOVE PARM-VALUE TO WS-EFFECTIVE-CAPACITY
+                   END-IF
+           END-READ.
+
+       COMPUTE-SANDWICH-DAY-TOTAL-PARA.
+           MOVE 0 TO WS-DAY-TOTAL
+           MOVE LOW-VALUES TO ORDER-RECORD
+           START ORDER-FILE KEY IS NOT LESS THAN ORD-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-ORDER-STATUS NOT = "00"
+               READ ORDER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF ORD-DELIVERY-DATE = WS-DELIVERY-DATE
+                           PERFORM VARYING WS-CAP-IDX FROM 1 BY 1
+                               UNTIL WS-CAP-IDX > ORD-LINE-COUNT
+                               IF ORD-SANDWICH-ID(WS-CAP-IDX) =
+                                   WS-SANDWICH-ID
+                                   ADD ORD-QUANTITY(WS-CAP-IDX)
+                                       TO WS-DAY-TOTAL
+                               END-IF
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+       VALIDATE-SCHOOL-PARA.
+           MOVE "N" TO WS-VALID-SC
+           MOVE WS-SCHOOL-ID TO SCH-ID
+           READ SCHOOL-FILE
+               INVALID KEY
+                   DISPLAY INVALID-SCHOOL
+                   MOVE "N" TO WS-ORDER-VALID-FLAG
+               NOT INVALID KEY SET WS-SC-VALID TO TRUE
+           END-READ.
+
+       VALIDATE-SANDWICH-PARA.
+           MOVE "N" TO WS-VALID-SW
+           MOVE WS-SANDWICH-ID TO SW-ID
+           READ SANDWICH-FILE
+               INVALID KEY DISPLAY INVALID-SANDWICH
+               NOT INVALID KEY SET WS-SW-VALID TO TRUE
+           END-READ.
+
+      *    THE 3-DAY ADVANCE-ORDER RULE (INVALID-DATE2) AND THE
+      *    DOWNTIME-CLASH RULE (INVALID-DATE3) BOTH LIVE HERE.
+       VALIDATE-DELIVERY-DATE-PARA.
+           MOVE FUNCTION TEST-DATE-YYYYMMDD(WS-DELIVERY-DATE)
+               TO WS-TEST-RESULT
+           IF WS-TEST-RESULT NOT = 0
+               DISPLAY INVALID-DATE1
+               MOVE "N" TO WS-ORDER-VALID-FLAG
+           ELSE
+               MOVE FUNCTION INTEGER-OF-DATE(WS-TODAY) TO WS-ORDER-INT
+               MOVE FUNCTION INTEGER-OF-DATE(WS-DELIVERY-DATE)
+                   TO WS-DELIVERY-INT
+               IF WS-DELIVERY-INT - WS-ORDER-INT < WS-LEAD-DAYS
+                   DISPLAY INVALID-DATE2
+                   MOVE "N" TO WS-ORDER-VALID-FLAG
+               END-IF
+               PERFORM CHECK-DOWNTIME-CLASH-PARA
+           END-IF.
+
+      *    REQUEST 009 - DELIVERY WINDOW RULE (INVALID-TIME), READ FROM
+      *    PARAM-FILE VIA LOAD-DELIVERY-WINDOW-PARA AT STARTUP.
+       VALIDATE-DELIVERY-TIME-PARA.
+           IF WS-DELIVERY-TIME < WS-DELIV-START
+               OR WS-DELIVERY-TIME > WS-DELIV-END
+               DISPLAY INVALID-TIME
+               MOVE "N" TO WS-ORDER-VALID-FLAG
+           END-IF.
+
+       CHECK-DOWNTIME-CLASH-PARA.
+           MOVE "N" TO WS-CONFLICT
+           MOVE LOW-VALUES TO DOWNTIME-RECORD
+           START DOWNTIME-FILE KEY IS NOT LESS THAN DT-ID
+               INVALID KEY CONTINUE
+           END-START
+           PERFORM UNTIL WS-DOWNTIME-STATUS NOT = "00"
+               READ DOWNTIME-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF WS-DELIVERY-DATE >= DT-START-DATE
+                           AND (DT-END-DATE = 0 OR
+                                WS-DELIVERY-DATE <= DT-END-DATE)
+                           SET WS-HAS-CONFLICT TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF WS-HAS-CONFLICT
+               DISPLAY INVALID-DATE3
+               MOVE "N" TO WS-ORDER-VALID-FLAG
+           END-IF.
+
+      *    REVIEW FIXES | ORD-LINES/ORD-LINE-COUNT/ORD-TOTAL-PRICE ARE
+      *    ONLY POPULATED HERE, RIGHT BEFORE THE WRITE, FROM THE
+      *    WORKING-STORAGE LINES BUILT UP BY ACCEPT-ORDER-LINE-PARA -
+      *    SEE THE NOTE ON WS-ORDER-LINES.
+       WRITE-ORDER-PARA.
+           MOVE WS-ID              TO ORD-ID
+           MOVE WS-SCHOOL-ID       TO ORD-SCHOOL-ID
+           MOVE WS-DELIVERY-DATE   TO ORD-DELIVERY-DATE
+           MOVE WS-DELIVERY-TIME   TO ORD-DELIVERY-TIME
+           MOVE WS-TODAY           TO ORD-ORDER-DATE
+           MOVE WS-LINE-IDX        TO ORD-LINE-COUNT
+           MOVE WS-TOTAL-PRICE     TO ORD-TOTAL-PRICE
+           PERFORM VARYING WS-CAP-IDX FROM 1 BY 1
+               UNTIL WS-CAP-IDX > WS-LINE-IDX
+               MOVE WS-LINE-SANDWICH-ID(WS-CAP-IDX)
+                   TO ORD-SANDWICH-ID(WS-CAP-IDX)
+               MOVE WS-LINE-QUANTITY(WS-CAP-IDX)
+                   TO ORD-QUANTITY(WS-CAP-IDX)
+               MOVE WS-LINE-UNIT-PRICE(WS-CAP-IDX)
+                   TO ORD-UNIT-PRICE(WS-CAP-IDX)
+               MOVE WS-LINE-LINE-PRICE(WS-CAP-IDX)
+                   TO ORD-LINE-PRICE(WS-CAP-IDX)
+           END-PERFORM
+           WRITE ORDER-RECORD
+           ADD 1 TO WS-NEXT-ID.
+
+      ******************************************************************
+      *    OPTION 2 - PESQUISAR ENCOMENDA
+      ******************************************************************
+       SEARCH-ORDER-PARA.
+           DISPLAY SEARCH-MENU-OPTION1
+           DISPLAY SEARCH-MENU-OPTION2
+           DISPLAY SEARCH-MENU-OPTION3
+           DISPLAY SEARCH-MENU-OPTION4
+           DISPLAY SEARCH-MENU-OPTION5
+           DISPLAY SEARCH-MENU-OPTION6
+           DISPLAY SEARCH-MENU-ACCEPT
+           ACCEPT WS-SUB-OPTION
+           EVALUATE WS-SUB-OPTION
+               WHEN 1 PERFORM SEARCH-BY-SCHOOL-PARA
+               WHEN 2 THRU 5 DISPLAY SEARCH-NOT-IMPLEMENTED
+               WHEN 6 CONTINUE
+               WHEN OTHER DISPLAY OPTION-ERROR
+           END-EVALUATE.
+
+       SEARCH-BY-SCHOOL-PARA.
+           DISPLAY SCHOOL-SEARCH
+           ACCEPT WS-SCHOOL-ID
+           MOVE LOW-VALUES TO ORDER-RECORD
+           START ORDER-FILE KEY IS NOT LESS THAN ORD-ID
+               INVALID KEY DISPLAY ORDERS-INEXISTENT
+           END-START
+           PERFORM UNTIL WS-ORDER-STATUS NOT = "00"
+               READ ORDER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       IF ORD-SCHOOL-ID = WS-SCHOOL-ID
+                           DISPLAY ORD-ID " " ORD-DELIVERY-DATE " "
+                               ORD-TOTAL-PRICE
+                           PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                             UNTIL WS-LINE-IDX > ORD-LINE-COUNT
+                             DISPLAY "   "
+                                ORD-SANDWICH-ID(WS-LINE-IDX)
+                                " X "
+                                ORD-QUANTITY(WS-LINE-IDX)
+                           END-PERFORM
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+      ******************************************************************
+      *    OPTION 3 - GERAR RELATORIO
+      ******************************************************************
+      *    REVIEW FIXES | THIS USED TO DUMP RAW FIELD VALUES WITH NO
+      *    HEADER, PAGE OR COLUMN LABELS EVEN THOUGH REQUEST 003 NAMED
+      *    THOSE COLUMNS AND THE CONSTANTS EXISTED - SAME DEFECT THE
+      *    REVIEW ROUND ALREADY FIXED IN CAM.cbl'S
+      *    SEARCH-CREATE-REPORT-PARA. NOW PRINTS A REAL HEADER/COLUMN
+      *    ROW BEFORE THE LISTING.
+       REPORT-PARA.
+           DISPLAY REPORTTITLECONST1
+           DISPLAY REPORTTITLECONST2
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-REP-DATE
+           MOVE FUNCTION CURRENT-DATE(9:6) TO WS-REP-TIME
+           MOVE 1 TO WS-REP-PAGE
+           DISPLAY REP-DATE WS-REP-DATE "   " REP-TIME WS-REP-TIME
+           DISPLAY REPORTPAGE WS-REP-PAGE
+           DISPLAY REPORTORDERNUMBER " " REPORTDELIVERYDATE " "
+               REPORTORDERSCHOOL " " REPORTORDERSANDWICH " "
+               REPORTORDERQUANTITY " " REPORTORDERDATE
+           OPEN OUTPUT EXTRACT-FILE
+           MOVE LOW-VALUES TO ORDER-RECORD
+           START ORDER-FILE KEY IS NOT LESS THAN ORD-ID
+               INVALID KEY DISPLAY ORDERS-INEXISTENT
+           END-START
+           PERFORM UNTIL WS-ORDER-STATUS NOT = "00"
+               READ ORDER-FILE NEXT RECORD
+                   AT END EXIT PERFORM
+                   NOT AT END
+                       PERFORM VARYING WS-LINE-IDX FROM 1 BY 1
+                           UNTIL WS-LINE-IDX > ORD-LINE-COUNT
+                           DISPLAY ORD-ID " " ORD-DELIVERY-DATE " "
+                               ORD-SCHOOL-ID " "
+                               ORD-SANDWICH-ID(WS-LINE-IDX) " "
+                               ORD-QUANTITY(WS-LINE-IDX) " "
+                               ORD-ORDER-DATE
+                           PERFORM WRITE-EXTRACT-LINE-PARA
+                       END-PERFORM
+               END-READ
+           END-PERFORM
+           CLOSE EXTRACT-FILE
+           DISPLAY REPORT-DONE
+           DISPLAY EXTRACT-DONE.
+
+      *    REQUEST 003 - ONE EXTRACT LINE PER ORDER/SANDWICH LINE.
+       WRITE-EXTRACT-LINE-PARA.
+           MOVE ORD-ID                        TO EXT-ORDER-ID
+           MOVE ORD-DELIVERY-DATE              TO EXT-DELIVERY-DATE
+           MOVE ORD-SCHOOL-ID                   TO EXT-SCHOOL-ID
+           MOVE ORD-SANDWICH-ID(WS-LINE-IDX)     TO EXT-SANDWICH-ID
+           MOVE ORD-QUANTITY(WS-LINE-IDX)         TO EXT-QUANTITY
+           MOVE ORD-UNIT-PRICE(WS-LINE-IDX)        TO EXT-UNIT-PRICE
+           MOVE ORD-LINE-PRICE(WS-LINE-IDX)        TO EXT-LINE-PRICE
+           WRITE EXTRACT-RECORD.
