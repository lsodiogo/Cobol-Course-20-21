@@ -0,0 +1,194 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | MANUTENCAO DE PARAMETROS
+      *    REQUEST 009 - MAINTENANCE SCREEN FOR THE BUSINESS RULES THAT
+      *    USED TO BE HARDCODED CONSTANTS (RSO'S 3-DAY LEAD TIME AND
+      *    09:00-17:59 DELIVERY WINDOW, AND EACH SANDWICH'S DAILY
+      *    PRODUCTION CAPACITY - SEE REQUEST 007). CAM/RSO READ THESE
+      *    VALUES FROM PARAM.DAT AT RUNTIME INSTEAD OF FROM FIXED
+      *    LITERALS IN THE CONSTANTS COPYBOOKS.
+      ******************************************************************
+      *    PORTUGUESE LANGUAGE | V1.0 | 10.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARAMMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE ASSIGN TO "PARAM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PARM-KEY
+               FILE STATUS IS WS-PARAM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARAM-FILE.
+           COPY PARAMFILE.
+
+       WORKING-STORAGE SECTION.
+           COPY PARAMMNTCONSTANTS.
+
+       01  WS-PARAM-STATUS                 PIC XX.
+       01  WS-EXIT-FLAG                    PIC X VALUE "N".
+           88  WS-EXIT                     VALUE "Y".
+       01  WS-MENU-OPTION                  PIC 9.
+       01  WS-SANDWICH-ID                  PIC 9(6).
+       01  WS-NEW-VALUE                    PIC 9(8)V99.
+
+      *    REVIEW FIXES | DELIVERY WINDOW GUARD-RAIL WORK FIELDS.
+       01  WS-DELIV-START-NEW              PIC 9(4).
+       01  WS-DELIV-END-NEW                PIC 9(4).
+       01  WS-CHECK-HHMM                   PIC 9(4).
+       01  WS-HHMM-VALID-FLAG              PIC X VALUE "Y".
+           88  WS-HHMM-IS-VALID            VALUE "Y".
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O PARAM-FILE
+           IF WS-PARAM-STATUS = "35"
+               CLOSE PARAM-FILE
+               OPEN OUTPUT PARAM-FILE
+               CLOSE PARAM-FILE
+               OPEN I-O PARAM-FILE
+           END-IF
+           PERFORM UNTIL WS-EXIT
+               DISPLAY MAIN-TEXT
+               DISPLAY OPTION-EDIT1
+               DISPLAY OPTION-EDIT2
+               DISPLAY OPTION-EDIT3
+               DISPLAY OPTION-EXIT4
+               DISPLAY ACCEPT-OPTION
+               ACCEPT WS-MENU-OPTION
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1 PERFORM EDIT-LEADTIME-PARA
+                   WHEN 2 PERFORM EDIT-DELIVERY-WINDOW-PARA
+                   WHEN 3 PERFORM EDIT-CAPACITY-PARA
+                   WHEN 4 SET WS-EXIT TO TRUE
+                   WHEN OTHER DISPLAY OPTION-ERROR
+               END-EVALUATE
+           END-PERFORM
+           CLOSE PARAM-FILE
+           STOP RUN.
+
+       EDIT-LEADTIME-PARA.
+           MOVE "LEADTIMEDAYS" TO PARM-KEY
+           PERFORM GET-OR-CREATE-PARAM-PARA
+           DISPLAY LEADTIME-TEXT
+           DISPLAY CURRENT-VALUE-TEXT
+           DISPLAY PARM-VALUE
+           DISPLAY NEW-VALUE-TEXT
+           ACCEPT WS-NEW-VALUE
+           MOVE WS-NEW-VALUE TO PARM-VALUE
+           MOVE "RSO ADVANCE-ORDER LEAD TIME IN DAYS" TO PARM-DESC
+           REWRITE PARAM-RECORD
+           DISPLAY PARAM-SAVED-TEXT.
+
+      *    REVIEW FIXES | RSO'S VALIDATE-DELIVERY-TIME-PARA TRUSTS
+      *    WS-DELIV-START/WS-DELIV-END OUTRIGHT - AN OUT-OF-RANGE HHMM
+      *    OR A SWAPPED START/END HERE WOULD TURN THE WINDOW EMPTY AND
+      *    SILENTLY REJECT EVERY ORDER IN RSO. BOTH NEW VALUES ARE NOW
+      *    RANGE-CHECKED AND COMPARED BEFORE EITHER IS REWRITTEN - ON
+      *    ANY FAILURE NEITHER PARAMETER IS TOUCHED.
+       EDIT-DELIVERY-WINDOW-PARA.
+           MOVE "DELIVSTARTTIME" TO PARM-KEY
+           PERFORM GET-OR-CREATE-PARAM-PARA
+           DISPLAY DELIVSTART-TEXT
+           DISPLAY CURRENT-VALUE-TEXT
+           DISPLAY PARM-VALUE
+           DISPLAY NEW-VALUE-TEXT
+           ACCEPT WS-NEW-VALUE
+           MOVE WS-NEW-VALUE TO WS-DELIV-START-NEW
+           MOVE WS-DELIV-START-NEW TO WS-CHECK-HHMM
+           PERFORM VALIDATE-HHMM-PARA
+           IF NOT WS-HHMM-IS-VALID
+               DISPLAY INVALID-TIME-TEXT
+           ELSE
+               MOVE "DELIVENDTIME" TO PARM-KEY
+               PERFORM GET-OR-CREATE-PARAM-PARA
+               DISPLAY DELIVEND-TEXT
+               DISPLAY CURRENT-VALUE-TEXT
+               DISPLAY PARM-VALUE
+               DISPLAY NEW-VALUE-TEXT
+               ACCEPT WS-NEW-VALUE
+               MOVE WS-NEW-VALUE TO WS-DELIV-END-NEW
+               MOVE WS-DELIV-END-NEW TO WS-CHECK-HHMM
+               PERFORM VALIDATE-HHMM-PARA
+               IF NOT WS-HHMM-IS-VALID
+                   DISPLAY INVALID-TIME-TEXT
+               ELSE
+                   IF WS-DELIV-START-NEW NOT < WS-DELIV-END-NEW
+                       DISPLAY INVALID-WINDOW-TEXT
+                   ELSE
+                       MOVE "DELIVSTARTTIME" TO PARM-KEY
+                       READ PARAM-FILE
+                           INVALID KEY CONTINUE
+                       END-READ
+                       MOVE WS-DELIV-START-NEW TO PARM-VALUE
+                       MOVE "RSO DELIVERY WINDOW START (HHMM)"
+                           TO PARM-DESC
+                       REWRITE PARAM-RECORD
+
+                       MOVE "DELIVENDTIME" TO PARM-KEY
+                       READ PARAM-FILE
+                           INVALID KEY CONTINUE
+                       END-READ
+                       MOVE WS-DELIV-END-NEW TO PARM-VALUE
+                       MOVE "RSO DELIVERY WINDOW END (HHMM)"
+                           TO PARM-DESC
+                       REWRITE PARAM-RECORD
+                       DISPLAY PARAM-SAVED-TEXT
+                   END-IF
+               END-IF
+           END-IF.
+
+      *    REVIEW FIXES | HHMM MUST BE 0000-2359 WITH MINUTES 00-59,
+      *    MIRRORING THE 2359-CEILING VALIDATION STYLE ALREADY USED FOR
+      *    TIMES ELSEWHERE (E.G. CAM.cbl'S ACCEPT-START-DATE-TIME-PARA).
+       VALIDATE-HHMM-PARA.
+           SET WS-HHMM-IS-VALID TO TRUE
+           IF WS-CHECK-HHMM > 2359
+               MOVE "N" TO WS-HHMM-VALID-FLAG
+           ELSE
+               IF FUNCTION MOD(WS-CHECK-HHMM, 100) > 59
+                   MOVE "N" TO WS-HHMM-VALID-FLAG
+               END-IF
+           END-IF.
+
+       EDIT-CAPACITY-PARA.
+           DISPLAY CAPACITY-ID-TEXT
+           ACCEPT WS-SANDWICH-ID
+      *    REVIEW FIXES | PARM-KEY MUST BE CLEARED FIRST - SEE THE SAME
+      *    FIX IN RSO.cbl'S GET-EFFECTIVE-CAPACITY-PARA. WITHOUT THIS,
+      *    A KEY LEFT OVER FROM OPTION 1/2 (E.G. "DELIVENDTIME") BLEEDS
+      *    TRAILING GARBAGE INTO THE "CAP-" + ID KEY BUILT HERE, SO THIS
+      *    ALWAYS CREATED A FRESH GARBAGE-KEYED RECORD INSTEAD OF
+      *    UPDATING THE ONE RSO ACTUALLY READS.
+           MOVE SPACES TO PARM-KEY
+           STRING "CAP-" WS-SANDWICH-ID DELIMITED BY SIZE
+               INTO PARM-KEY
+           PERFORM GET-OR-CREATE-PARAM-PARA
+           DISPLAY CAPACITY-TEXT
+           DISPLAY CURRENT-VALUE-TEXT
+           DISPLAY PARM-VALUE
+           DISPLAY NEW-VALUE-TEXT
+           ACCEPT WS-NEW-VALUE
+           MOVE WS-NEW-VALUE TO PARM-VALUE
+      *    REVIEW FIXES | THE ORIGINAL 43-CHAR LITERAL OVERFLOWED
+      *    PARM-DESC PIC X(40) AND WAS SILENTLY TRUNCATED.
+           MOVE "DAILY PRODUCTION CAPACITY OF SANDWICH"
+               TO PARM-DESC
+           REWRITE PARAM-RECORD
+           DISPLAY PARAM-SAVED-TEXT.
+
+      *    IF THE PARAMETER HAS NEVER BEEN SET YET, CREATE IT WITH A
+      *    ZERO VALUE SO IT CAN BE EDITED LIKE ANY OTHER.
+       GET-OR-CREATE-PARAM-PARA.
+           READ PARAM-FILE
+               INVALID KEY
+                   MOVE 0 TO PARM-VALUE
+                   MOVE SPACES TO PARM-DESC
+                   WRITE PARAM-RECORD
+           END-READ.
