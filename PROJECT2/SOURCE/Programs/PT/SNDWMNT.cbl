@@ -0,0 +1,116 @@
+      ******************************************************************
+      *    LAB | THIRD PART | DELICIOUSSANDWICH
+      ******************************************************************
+      *    BREADWICH | MANUTENCAO DE SANDUICHES
+      ******************************************************************
+      *    PORTUGUESE LANGUAGE | V1.0 | 10.03.2021
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SNDWMNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SANDWICH-FILE ASSIGN TO "SANDWICH.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SW-ID
+               FILE STATUS IS WS-SANDWICH-STATUS.
+
+           SELECT PRICEHIST-FILE ASSIGN TO "PRICEHIST.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRICEHIST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SANDWICH-FILE.
+           COPY SANDWICH.
+
+       FD  PRICEHIST-FILE.
+           COPY PRICEHIST.
+
+       WORKING-STORAGE SECTION.
+           COPY SNDWMNTCONSTANTS.
+
+       01  WS-SANDWICH-STATUS              PIC XX.
+       01  WS-PRICEHIST-STATUS             PIC XX.
+       01  WS-EXIT-FLAG                    PIC X VALUE "N".
+           88  WS-EXIT                     VALUE "Y".
+       01  WS-MENU-OPTION                  PIC 9.
+       01  WS-NEW-PRICE                    PIC 9(5)V99.
+       01  WS-ID                           PIC 9(6).
+
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           OPEN I-O SANDWICH-FILE
+           IF WS-SANDWICH-STATUS = "35"
+               CLOSE SANDWICH-FILE
+               OPEN OUTPUT SANDWICH-FILE
+               CLOSE SANDWICH-FILE
+               OPEN I-O SANDWICH-FILE
+           END-IF
+           PERFORM UNTIL WS-EXIT
+               DISPLAY MAIN-TEXT
+               DISPLAY OPTION-REGISTER1
+               DISPLAY OPTION-EDIT2
+               DISPLAY OPTION-EXIT3
+               DISPLAY ACCEPT-OPTION
+               ACCEPT WS-MENU-OPTION
+               EVALUATE WS-MENU-OPTION
+                   WHEN 1 PERFORM REGISTER-SANDWICH-PARA
+                   WHEN 2 PERFORM EDIT-PRICE-PARA
+                   WHEN 3 SET WS-EXIT TO TRUE
+                   WHEN OTHER DISPLAY OPTION-ERROR
+               END-EVALUATE
+           END-PERFORM
+           CLOSE SANDWICH-FILE
+           STOP RUN.
+
+      *    REVIEW FIXES | THE WRITE HAS NO INVALID KEY CLAUSE, SO A
+      *    DUPLICATE SW-ID WAS SILENTLY REJECTED BY THE FILE SYSTEM
+      *    WHILE THE PROGRAM STILL CLAIMED SUCCESS.
+       REGISTER-SANDWICH-PARA.
+           DISPLAY REGISTER-TEXT-ID
+           ACCEPT SW-ID
+           DISPLAY REGISTER-TEXT-NAME
+           ACCEPT SW-NAME
+           DISPLAY REGISTER-TEXT-PRICE
+           ACCEPT SW-PRICE
+           DISPLAY REGISTER-TEXT-CAP
+           ACCEPT SW-DAILY-CAPACITY
+           WRITE SANDWICH-RECORD
+               INVALID KEY DISPLAY ID-EXISTENT
+               NOT INVALID KEY DISPLAY MESSAGE-WRITE-YES
+           END-WRITE.
+
+      *    REQUEST 005 - LOGS OLD/NEW PRICE, SANDWICH ID AND EFFECTIVE
+      *    DATE/TIME TO THE PRICE HISTORY FILE ON EVERY PRICE CHANGE.
+       EDIT-PRICE-PARA.
+           DISPLAY REQUEST-ID-TEXT
+           ACCEPT WS-ID
+           MOVE WS-ID TO SW-ID
+           READ SANDWICH-FILE
+               INVALID KEY DISPLAY ID-NONEXISTENT
+               NOT INVALID KEY
+                   DISPLAY NEW-PRICE-TEXT
+                   ACCEPT WS-NEW-PRICE
+                   IF WS-NEW-PRICE NOT = SW-PRICE
+                       OPEN EXTEND PRICEHIST-FILE
+                       MOVE SW-ID          TO PH-SANDWICH-ID
+                       MOVE SW-PRICE       TO PH-OLD-PRICE
+                       MOVE WS-NEW-PRICE   TO PH-NEW-PRICE
+      *                REVIEW FIXES | WS-TODAY/WS-NOW-TIME ARE CACHED
+      *                ONCE AT PROGRAM STARTUP - RECOMPUTE HERE SO A
+      *                LONG-RUNNING SESSION LOGS THE ACTUAL MOMENT OF
+      *                THE PRICE CHANGE, NOT WHEN THE MENU WAS ENTERED.
+                       MOVE FUNCTION CURRENT-DATE(1:8)
+                           TO PH-EFFECTIVE-DATE
+                       MOVE FUNCTION CURRENT-DATE(9:6)
+                           TO PH-EFFECTIVE-TIME
+                       WRITE PRICE-HIST-RECORD
+                       CLOSE PRICEHIST-FILE
+                       MOVE WS-NEW-PRICE TO SW-PRICE
+                       REWRITE SANDWICH-RECORD
+                       DISPLAY PRICE-CHANGE-DONE
+                   END-IF
+           END-READ.
