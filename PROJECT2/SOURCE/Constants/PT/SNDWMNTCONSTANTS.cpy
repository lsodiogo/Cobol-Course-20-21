@@ -0,0 +1,40 @@
+      ******************************************************************
+      *    BREADWICH | MANUTENCAO DE SANDUICHES
+      *    REQUEST 005 - REGISTO/EDICAO DO PRECO DE SANDUICHES, COM
+      *    HISTORICO DE ALTERACOES DE PRECO
+      ******************************************************************
+      *    PORTUGUESE LANGUAGE | V1.0 | 10.03.2021
+      ******************************************************************
+       78  MAIN-TEXT        VALUE "MANUTENCAO DE SANDUICHES".
+
+       78  OPTION-REGISTER1 VALUE "1 - REGISTAR SANDUICHE".
+       78  OPTION-EDIT2     VALUE "2 - ALTERAR PRECO DE SANDUICHE".
+       78  OPTION-EXIT3     VALUE "3 - SAIR DO PROGRAMA".
+       78  ACCEPT-OPTION    VALUE "ESCOLHA UMA OPCAO:".
+
+       78  OPTION-ERROR
+           VALUE "OPCAO INVALIDA. INDIQUE UMA OPCAO VALIDA".
+
+       78  REGISTER-TEXT-ID      VALUE "      ID SANDUICHE:".
+       78  REGISTER-TEXT-NAME    VALUE "            NOME:".
+       78  REGISTER-TEXT-PRICE   VALUE "           PRECO:".
+       78  REGISTER-TEXT-CAP     VALUE "CAPACIDADE DIARIA:".
+
+       78  MESSAGE-WRITE-YES
+           VALUE "SANDUICHE REGISTADA COM SUCESSO".
+
+       78  REQUEST-ID-TEXT VALUE "INDIQUE O ID DA SANDUICHE:".
+
+       78  ID-NONEXISTENT
+           VALUE "ID DE SANDUICHE INEXISTENTE".
+
+       78  NEW-PRICE-TEXT VALUE "         NOVO PRECO:".
+
+       78  PRICE-CHANGE-DONE
+           VALUE "PRECO ALTERADO E HISTORICO ATUALIZADO COM SUCESSO".
+
+      ******************************************************************
+      *    REVIEW FIXES | REGISTER MUST CHECK THE WRITE ACTUALLY WORKED
+      ******************************************************************
+       78  ID-EXISTENT
+           VALUE "ID DE SANDUICHE JA EXISTE. INDIQUE UM ID DIFERENTE".
