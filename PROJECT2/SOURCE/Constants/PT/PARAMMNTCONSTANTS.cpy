@@ -0,0 +1,42 @@
+      ******************************************************************
+      *    BREADWICH | MANUTENCAO DE PARAMETROS
+      *    REQUEST 009 - ECRA DE MANUTENCAO DAS REGRAS DE NEGOCIO QUE
+      *    ANTES ESTAVAM FIXAS NOS COPYBOOKS
+      ******************************************************************
+      *    PORTUGUESE LANGUAGE | V1.0 | 10.03.2021
+      ******************************************************************
+       78  MAIN-TEXT        VALUE "MANUTENCAO DE PARAMETROS".
+
+       78  OPTION-EDIT1     VALUE "1 - DIAS DE ANTECEDENCIA MINIMA".
+       78  OPTION-EDIT2     VALUE "2 - JANELA DE ENTREGA (HORAS)".
+       78  OPTION-EDIT3
+           VALUE "3 - CAPACIDADE DIARIA DE UMA SANDUICHE".
+       78  OPTION-EXIT4     VALUE "4 - SAIR DO PROGRAMA".
+       78  ACCEPT-OPTION    VALUE "ESCOLHA UMA OPCAO:".
+
+       78  OPTION-ERROR
+           VALUE "OPCAO INVALIDA. INDIQUE UMA OPCAO VALIDA".
+
+       78  CURRENT-VALUE-TEXT VALUE "VALOR ATUAL:".
+       78  NEW-VALUE-TEXT     VALUE "NOVO VALOR:".
+
+       78  LEADTIME-TEXT      VALUE "DIAS DE ANTECEDENCIA:".
+       78  DELIVSTART-TEXT    VALUE "HORA INICIO ENTREGA (HHMM):".
+       78  DELIVEND-TEXT      VALUE "HORA FIM ENTREGA (HHMM):".
+       78  CAPACITY-ID-TEXT   VALUE "ID DA SANDUICHE:".
+       78  CAPACITY-TEXT      VALUE "CAPACIDADE DIARIA:".
+
+       78  PARAM-SAVED-TEXT
+           VALUE "PARAMETRO ATUALIZADO COM SUCESSO".
+
+      *    REVIEW FIXES | GUARD RAILS FOR THE DELIVERY WINDOW - WITHOUT
+      *    THESE, A BAD HHMM VALUE OR A SWAPPED START/END TURNS RSO'S
+      *    DELIVERY-TIME VALIDATION INTO AN EMPTY WINDOW THAT REJECTS
+      *    EVERY ORDER, WITH NO DIAGNOSTIC ANYWHERE.
+       78  INVALID-TIME-TEXT
+           VALUE "HORA INVALIDA. USE O FORMATO HHMM ENTRE 0000 E 2359 CO
+      -    "M MINUTOS ENTRE 00 E 59".
+
+       78  INVALID-WINDOW-TEXT
+           VALUE "A HORA DE INICIO DA ENTREGA TEM DE SER ANTERIOR A HORA
+      -    " DE FIM. PARAMETROS NAO ALTERADOS".
