@@ -26,6 +26,7 @@
        78  REGISTER-TEXT               VALUE "           REGISTAR".
        78  REGISTER-TEXT-ID            VALUE "      ID ENCOMENDA:".
        78  REGISTER-TEXT-DELIVERY-DATE VALUE "      DATA ENTREGA:".
+       78  REGISTER-TEXT-DELIVERY-TIME VALUE "      HORA ENTREGA:".
        78  REGISTER-TEXT-SCHOOL        VALUE "         ID ESCOLA:".
        78  REGISTER-TEXT-SANDWICH      VALUE "      ID SANDUICHE:".
        78  REGISTER-TEXT-QUANTITY      VALUE "        QUANTIDADE:".
@@ -171,3 +172,43 @@
        78  REP-TIME            VALUE "HORA:".
 
        78  REPORT-DONE VALUE "RELATORIO CRIADO COM SUCESSO".
+
+      ******************************************************************
+      *    MULTI-LINE ORDERS | REQUEST 002
+      ******************************************************************
+       78  REGISTER-TEXT-ANOTHER-LINE
+           VALUE "ADICIONAR OUTRA SANDUICHE A ESTA ENCOMENDA? (S)IM | (N
+      -    ")AO:".
+
+       78  MAX-LINES-REACHED
+           VALUE "ATINGIU O NUMERO MAXIMO DE SANDUICHES POR ENCOMENDA (1
+      -    "0)".
+
+      ******************************************************************
+      *    EXTRACT FILE FOR ACCOUNTING | REQUEST 003
+      ******************************************************************
+       78  EXTRACT-DONE
+           VALUE "FICHEIRO DE EXTRACAO PARA A CONTABILIDADE CRIADO COM S
+      -    "UCESSO".
+
+      ******************************************************************
+      *    PRODUCTION CAPACITY CHECK | REQUEST 007
+      ******************************************************************
+       78  INVALID-CAPACITY
+           VALUE "QUANTIDADE PEDIDA EXCEDE A CAPACIDADE DIARIA DE PRODUC
+      -    "AO DESTA SANDUICHE NESSA DATA DE ENTREGA".
+
+       78  CAPACITY-WARNING
+           VALUE "AVISO: ESTA ENCOMENDA APROXIMA-SE DO LIMITE DE PRODUCA
+      -    "O DIARIA DESTA SANDUICHE".
+
+      ******************************************************************
+      *    REVIEW FIXES | ORDER VALIDATION MUST ACTUALLY BLOCK THE WRITE
+      ******************************************************************
+       78  ORDER-ABORTED
+           VALUE "ENCOMENDA CANCELADA. CORRIJA OS DADOS INVALIDOS E TENT
+      -    "E NOVAMENTE".
+
+       78  SEARCH-NOT-IMPLEMENTED
+           VALUE "ESTE TIPO DE PESQUISA AINDA NAO ESTA DISPONIVEL".
+
