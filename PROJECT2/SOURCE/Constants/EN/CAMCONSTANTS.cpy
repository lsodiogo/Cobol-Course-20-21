@@ -166,7 +166,11 @@
       *REGISTER INGREDIENT MENU OPTION 2
        78 SEARCH-MENU-OPTION2 VALUE "2 - CREATE REPORT OF DOWNTIMES".
 
-       78 SEARCH-MENU-OPTION3 VALUE "3 - EXIT".
+      *    REQUEST 004 - FILTER DOWNTIMES BY DATE RANGE.
+       78 SEARCH-MENU-OPTION3
+           VALUE "3 - SHOW DOWNTIMES BETWEEN TWO DATES".
+
+       78 SEARCH-MENU-OPTION4 VALUE "4 - EXIT".
 
       *REGISTER INGREDIENT MENU OPTION 3
        78 SEARCH-MENU-CHOICE   VALUE "CHOOSE AN OPTION: ".
@@ -202,4 +206,67 @@
 
        78  REP-DATE VALUE "DATE:".
 
-       78  REP-TIME VALUE "TIME:".
\ No newline at end of file
+       78  REP-TIME VALUE "TIME:".
+
+      ******************************************************************
+      *    RECURRING DOWNTIME REGISTRATION | REQUEST 000
+      ******************************************************************
+       78  REGISTER-TEXT-RECURRING
+           VALUE "     RECURRING DOWNTIME (Y/N):".
+
+       78  REGISTER-TEXT-RECUR-UNTIL
+           VALUE "   REPEAT WEEKLY UNTIL DATE:".
+
+       78  INSTRUCTIONS-RECURRING
+           VALUE "ANSWER (Y) TO GENERATE ONE DOWNTIME RECORD EVERY WEEK
+      -    "ON THE SAME WEEKDAY, FROM START DATE UNTIL THE DATE GIVEN".
+
+       78  INVALID-RECUR-UNTIL
+           VALUE "RECURRING END DATE MUST BE A VALID DATE ON OR AFTER TH
+      -    "E DOWNTIME START DATE | PRESS ANY KEY TO CONTINUE".
+
+       78  MESSAGE-RECURRING-SAVE
+           VALUE " RECURRING DOWNTIME RECORDS GENERATED SUCCESSFULLY | P
+      -    "RESS ANY KEY TO CONTINUE".
+
+      *    REVIEW FIXES | DISPLAYED PER OCCURRENCE WHEN A GENERATED
+      *    WEEKLY DATE/TIME ALREADY MATCHES AN EXISTING DOWNTIME RECORD.
+       78  RECUR-OCCURRENCE-SKIPPED
+           VALUE " OCCURRENCE ON:".
+
+      *    REVIEW FIXES | SUMMARY LABEL FOR THE TOTAL SKIP COUNT AFTER
+      *    A RECURRING REGISTRATION - RECUR-OCCURRENCE-SKIPPED ABOVE IS
+      *    THE PER-OCCURRENCE LABEL THAT PRECEDES A DATE AND DOES NOT
+      *    FIT HERE.
+       78  RECUR-OCCURRENCES-SKIPPED-SUMMARY
+           VALUE " OCCURRENCE(S) SKIPPED DUE TO EXISTING DOWNTIME".
+
+      ******************************************************************
+      *    DATE-RANGE SEARCH | REQUEST 004
+      ******************************************************************
+       78  RANGE-SEARCH-START VALUE "   RANGE START DATE:".
+
+       78  RANGE-SEARCH-END   VALUE "     RANGE END DATE:".
+
+       78  RANGE-SEARCH-INVALID
+           VALUE "RANGE END DATE MUST BE ON OR AFTER RANGE START DATE |
+      -    "PRESS ANY KEY TO CONTINUE".
+
+       78  RANGE-SEARCH-NO-MATCH
+           VALUE "NO DOWNTIMES OVERLAP THAT DATE RANGE | PRESS ANY KEY T
+      -    "O CONTINUE".
+
+       78  RANGE-SEARCH-INVALID-DATE
+           VALUE "RANGE START AND END MUST BOTH BE VALID DATES | PRESS A
+      -    "NY KEY TO CONTINUE".
+
+      ******************************************************************
+      *    REVIEW FIXES | DOWNTIME VALIDATION MUST ACTUALLY BLOCK WRITE
+      ******************************************************************
+       78  DOWNTIME-ABORTED
+           VALUE "DOWNTIME REGISTRATION CANCELLED. CORRECT THE INVALID
+      -    "DATA AND TRY AGAIN".
+
+       78  EDIT-ABORTED
+           VALUE "EDIT CANCELLED. CORRECT THE INVALID DATA AND TRY AGAI
+      -    "N".
