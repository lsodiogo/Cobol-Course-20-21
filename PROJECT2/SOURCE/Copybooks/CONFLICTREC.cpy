@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    BREADWICH | CAMRECON | DOWNTIME/ORDER CONFLICT LIST RECORD
+      *    REQUEST 001 - ONE LINE PER RSO ORDER WHOSE DELIVERY DATE NOW
+      *    FALLS INSIDE A CAM DOWNTIME PERIOD.
+      ******************************************************************
+       01  CONFLICT-RECORD.
+           05  CNF-ORDER-ID               PIC 9(6).
+           05  CNF-SCHOOL-ID              PIC 9(6).
+           05  CNF-DELIVERY-DATE          PIC 9(8).
+           05  CNF-DOWNTIME-ID            PIC 9(6).
+           05  CNF-DOWNTIME-START-DATE    PIC 9(8).
+           05  CNF-DOWNTIME-END-DATE      PIC 9(8).
