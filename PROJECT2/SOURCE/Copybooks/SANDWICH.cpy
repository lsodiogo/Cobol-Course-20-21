@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    BREADWICH | SANDWICH MASTER RECORD LAYOUT
+      ******************************************************************
+       01  SANDWICH-RECORD.
+           05  SW-ID                      PIC 9(6).
+           05  SW-NAME                    PIC X(30).
+           05  SW-PRICE                   PIC 9(5)V99.
+      *    REQUEST 007 - MAXIMUM NUMBER OF UNITS OF THIS SANDWICH THAT
+      *    CAN BE BAKED ON A SINGLE DELIVERY DATE. FROM REQUEST 009
+      *    ONWARDS THIS VALUE IS MAINTAINED THROUGH THE PARAMETER FILE
+      *    (SEE PARAMFILE.cpy, KEY "CAP-" + SW-ID) AND THIS FIELD IS
+      *    KEPT ONLY AS THE MASTER-FILE DEFAULT USED WHEN A SANDWICH IS
+      *    FIRST REGISTERED AND HAS NO PARAMETER RECORD YET.
+           05  SW-DAILY-CAPACITY          PIC 9(6).
