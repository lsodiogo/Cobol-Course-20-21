@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    BREADWICH | BUSINESS RULE PARAMETER RECORD LAYOUT
+      *    REQUEST 009 - REPLACES VALUES THAT USED TO BE HARDCODED IN
+      *    THE CONSTANTS COPYBOOKS (LEAD-TIME DAYS, DELIVERY WINDOW,
+      *    PER-SANDWICH DAILY CAPACITY). ONE RECORD PER PARAMETER, KEYED
+      *    BY PARM-KEY:
+      *        "LEADTIMEDAYS"      - RSO ADVANCE-ORDER REQUIREMENT
+      *                              (DAYS)
+      *        "DELIVSTARTTIME"    - RSO DELIVERY WINDOW START (HHMM)
+      *        "DELIVENDTIME"      - RSO DELIVERY WINDOW END   (HHMM)
+      *        "CAP-" + SW-ID      - DAILY PRODUCTION CAPACITY FOR THAT
+      *                              SANDWICH (SEE SANDWICH.cpy)
+      ******************************************************************
+       01  PARAM-RECORD.
+           05  PARM-KEY                   PIC X(20).
+           05  PARM-VALUE                 PIC 9(8)V99.
+           05  PARM-DESC                  PIC X(40).
