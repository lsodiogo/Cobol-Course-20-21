@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    BREADWICH | SCHOOL MASTER RECORD LAYOUT
+      ******************************************************************
+       01  SCHOOL-RECORD.
+           05  SCH-ID                     PIC 9(6).
+           05  SCH-NAME                   PIC X(30).
