@@ -0,0 +1,24 @@
+      ******************************************************************
+      *    BREADWICH | SANDWICH ORDER RECORD LAYOUT
+      *    REQUEST 002 - ONE ORDER HEADER (ID/SCHOOL/DELIVERY DATE) NOW
+      *    CARRIES UP TO 10 SANDWICH/QUANTITY LINES INSTEAD OF FORCING
+      *    A SEPARATE ORDER PER SANDWICH TYPE.
+      ******************************************************************
+       01  ORDER-RECORD.
+           05  ORD-ID                     PIC 9(6).
+           05  ORD-SCHOOL-ID              PIC 9(6).
+           05  ORD-DELIVERY-DATE          PIC 9(8).
+      *    REQUEST 009 - DELIVERY TIME, VALIDATED AGAINST THE PARAM-
+      *    FILE DELIVERY WINDOW (KEYS "DELIVSTARTTIME"/"DELIVENDTIME").
+           05  ORD-DELIVERY-TIME          PIC 9(4).
+           05  ORD-ORDER-DATE             PIC 9(8).
+           05  ORD-LINE-COUNT             PIC 9(2).
+           05  ORD-LINES OCCURS 10 TIMES.
+               10  ORD-SANDWICH-ID        PIC 9(6).
+               10  ORD-QUANTITY           PIC 9(5).
+      *        REQUEST 005 - UNIT PRICE FROZEN AT ORDER TIME SO A LATER
+      *        SANDWICH PRICE CHANGE NEVER ALTERS WHAT AN OLD ORDER
+      *        SHOWS IT WAS BILLED.
+               10  ORD-UNIT-PRICE         PIC 9(5)V99.
+               10  ORD-LINE-PRICE         PIC 9(7)V99.
+           05  ORD-TOTAL-PRICE            PIC 9(9)V99.
