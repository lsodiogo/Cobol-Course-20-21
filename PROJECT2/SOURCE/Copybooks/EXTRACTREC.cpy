@@ -0,0 +1,21 @@
+      ******************************************************************
+      *    BREADWICH | RSO REPORT EXTRACT RECORD LAYOUT
+      *    REQUEST 003 - ONE LINE PER ORDER/SANDWICH LINE, WRITTEN
+      *    ALONGSIDE "3 - GERAR RELATORIO" SO ACCOUNTING CAN LOAD IT
+      *    DIRECTLY INTO A SPREADSHEET INSTEAD OF RETYPING THE PRINTED
+      *    REPORT.
+      ******************************************************************
+       01  EXTRACT-RECORD.
+           05  EXT-ORDER-ID               PIC 9(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-DELIVERY-DATE          PIC 9(8).
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-SCHOOL-ID              PIC 9(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-SANDWICH-ID            PIC 9(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-QUANTITY               PIC 9(5).
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-UNIT-PRICE             PIC 9(5)V99.
+           05  FILLER                     PIC X VALUE ";".
+           05  EXT-LINE-PRICE             PIC 9(7)V99.
