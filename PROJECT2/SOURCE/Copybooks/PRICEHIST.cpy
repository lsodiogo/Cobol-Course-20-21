@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BREADWICH | SANDWICH PRICE CHANGE HISTORY RECORD LAYOUT
+      *    REQUEST 005 - ONE LINE PER PRICE CHANGE, APPENDED WHENEVER A
+      *    SANDWICH'S PRICE IS UPDATED, SO PAST REPORTS/ORDERS STAY
+      *    EXPLAINABLE EVEN AFTER THE CURRENT PRICE MOVES ON.
+      ******************************************************************
+       01  PRICE-HIST-RECORD.
+           05  PH-SANDWICH-ID             PIC 9(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  PH-OLD-PRICE               PIC 9(5)V99.
+           05  FILLER                     PIC X VALUE ";".
+           05  PH-NEW-PRICE               PIC 9(5)V99.
+           05  FILLER                     PIC X VALUE ";".
+           05  PH-EFFECTIVE-DATE          PIC 9(8).
+           05  FILLER                     PIC X VALUE ";".
+           05  PH-EFFECTIVE-TIME          PIC 9(6).
