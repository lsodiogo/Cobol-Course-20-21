@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    BREADWICH | CAMARCH CHECKPOINT RECORD LAYOUT
+      *    REQUEST 008 - HOLDS THE ID OF THE LAST DOWNTIME RECORD FULLY
+      *    PROCESSED BY THE ARCHIVE JOB SO A LARGE RUN CAN BE RESUMED
+      *    INSTEAD OF RESTARTED FROM RECORD ONE IF INTERRUPTED.
+      ******************************************************************
+       01  ARCHIVE-CHECKPOINT-RECORD.
+           05  ACK-LAST-KEY               PIC 9(6).
+           05  ACK-STATUS                 PIC X.
+               88  ACK-IN-PROGRESS        VALUE "R".
+               88  ACK-COMPLETE           VALUE "C".
