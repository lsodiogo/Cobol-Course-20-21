@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    BREADWICH | DOWNTIME EDIT/DELETE AUDIT RECORD LAYOUT
+      *    REQUEST 006 - ONE LINE PER EDIT OR DELETE AGAINST THE
+      *    DOWNTIME FILE, RECORDING WHAT CHANGED, ITS OLD/NEW VALUE AND
+      *    WHEN IT HAPPENED.
+      ******************************************************************
+       01  DOWNTIME-AUDIT-RECORD.
+           05  DA-DOWNTIME-ID             PIC 9(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  DA-ACTION                  PIC X(6).
+           05  FILLER                     PIC X VALUE ";".
+           05  DA-FIELD                   PIC X(20).
+           05  FILLER                     PIC X VALUE ";".
+           05  DA-OLD-VALUE               PIC X(60).
+           05  FILLER                     PIC X VALUE ";".
+           05  DA-NEW-VALUE               PIC X(60).
+           05  FILLER                     PIC X VALUE ";".
+           05  DA-TIMESTAMP               PIC 9(14).
