@@ -0,0 +1,16 @@
+      ******************************************************************
+      *    BREADWICH | CALENDAR MANAGEMENT | DOWNTIME RECORD LAYOUT
+      ******************************************************************
+       01  DOWNTIME-RECORD.
+           05  DT-ID                      PIC 9(6).
+           05  DT-START-DATE              PIC 9(8).
+           05  DT-START-TIME              PIC 9(4).
+           05  DT-END-DATE                PIC 9(8).
+           05  DT-END-TIME                PIC 9(4).
+           05  DT-DESCRIPTION             PIC X(60).
+      *    0 WHEN THE RECORD IS A ONE-OFF DOWNTIME. WHEN A RECURRING
+      *    DOWNTIME IS REGISTERED (SEE OPTION-REGISTER1 / REQUEST 000),
+      *    EVERY OCCURRENCE GENERATED FOR THAT RULE SHARES THE DT-ID OF
+      *    THE FIRST OCCURRENCE IN THIS FIELD SO THEY CAN BE TRACED BACK
+      *    TO THE SAME RECURRING REGISTRATION.
+           05  DT-RECURRING-GROUP         PIC 9(6).
